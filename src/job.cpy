@@ -0,0 +1,16 @@
+       01 job-record.
+           05 job-key            pic x(200).
+           05 job-title          pic x(100).
+           05 job-employer       pic x(100).
+           05 job-location       pic x(100).
+           05 job-salary         pic x(50).
+           05 job-description    pic x(500).
+           05 job-creator        pic x(100).
+           05 job-status         pic x(10) value "DRAFT".
+               88 job-draft      value "DRAFT".
+               88 job-open       value "PUBLISHED".
+               88 job-closed     value "CLOSED".
+           05 job-created-date   pic x(8).
+           05 job-resume-required pic x(1) value 'N'.
+               88 resume-required value 'Y'.
+           05 job-expiration-date pic x(8) value spaces.
