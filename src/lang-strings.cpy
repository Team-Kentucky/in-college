@@ -0,0 +1,5 @@
+       01 lang-string-record.
+           05 lang-key            pic x(12).
+           05 lang-message-id     pic x(10).
+           05 lang-language-code  pic x(2).
+           05 lang-text           pic x(200).
