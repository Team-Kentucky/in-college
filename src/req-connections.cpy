@@ -0,0 +1,5 @@
+       01 req-record.
+           05 req-key            pic x(204).
+           05 req-sender         pic x(100).
+           05 req-recipient      pic x(100).
+           05 req-sent-date      pic x(8).
