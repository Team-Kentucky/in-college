@@ -7,3 +7,5 @@
            05 message-read-flag      pic x(1) value 'N'.
                88 message-read       value 'Y'.
                88 message-unread     value 'N'.
+           05 message-sent-date      pic x(8).
+           05 message-thread-id      pic x(201).
