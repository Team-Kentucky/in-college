@@ -0,0 +1,15 @@
+       01 application-record.
+           05 application-key         pic x(301).
+           05 application-username    pic x(100).
+           05 application-job-key     pic x(200).
+           05 application-job-title   pic x(100).
+           05 application-employer    pic x(100).
+           05 application-location    pic x(100).
+           05 application-id          pic 9(9).
+           05 application-status      pic x(12) value "SUBMITTED".
+               88 application-submitted    value "SUBMITTED".
+               88 application-accepted     value "ACCEPTED".
+               88 application-rejected     value "REJECTED".
+               88 application-interviewing value "INTERVIEWING".
+           05 application-created-date pic x(8).
+           05 application-resume-text pic x(500).
