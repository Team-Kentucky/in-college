@@ -36,6 +36,13 @@
                record key is connection-key
                file status is connection-database-status.
 
+       *> Rejected connection request audit trail
+           select rejected-connections assign to 'rejected-connections.dat'
+               organization is indexed
+               access mode is dynamic
+               record key is rejected-key
+               file status is rejected-status.
+
        *> Job Listing File
            select job-database assign to 'job-database.dat'
                organization is indexed
@@ -56,6 +63,54 @@
                record key is message-key
                file status is message-database-status.
 
+       *> Learn a New Skill content (title/description/link per skill-id)
+           select skills-database assign to 'skills-database.dat'
+               organization is indexed
+               access mode is dynamic
+               record key is skill-id
+               file status is skills-status.
+
+       *> Checkpoint marker for in-flight multi-step file mutations, so a
+       *> batch run truncated mid-transaction (input.txt exhausted) can be
+       *> resumed at the exact transaction instead of dropping it silently
+           select restart-log assign to 'restart.log'
+               organization is line sequential
+               file status is restart-log-status.
+
+       *> Profile view log - one line per lookup of another user's profile
+           select profile-views assign to 'profile-views.log'
+               organization is line sequential
+               file status is profile-views-status.
+
+       *> Career-services export - job postings plus their applicant counts
+           select jobs-export assign to 'jobs-export.csv'
+               organization is line sequential
+               file status is jobs-export-status.
+
+       *> Skill endorsements between connections - "endorser|endorsed|skill-id"
+           select endorsements assign to 'endorsements.log'
+               organization is line sequential
+               file status is endorsements-status.
+
+       *> Scratch files used to rewrite profile-views.log/endorsements.log
+       *> with a user's rows removed (a LINE SEQUENTIAL file has no DELETE
+       *> statement, so the account-deletion purge copies every line that
+       *> is kept, then swaps the scratch file back over the original)
+           select profile-views-temp assign to 'profile-views.tmp'
+               organization is line sequential
+               file status is profile-views-temp-status.
+
+           select endorsements-temp assign to 'endorsements.tmp'
+               organization is line sequential
+               file status is endorsements-temp-status.
+
+       *> Language-switchable message strings (message-id + language-code)
+           select language-strings assign to 'language-strings.dat'
+               organization is indexed
+               access mode is dynamic
+               record key is lang-key
+               file status is lang-status.
+
 
 *>###################################################################
        DATA DIVISION.
@@ -66,6 +121,29 @@
        fd input-file.
        01 input-buffer pic x(100).
 
+*> Checkpoint/restart log record
+       fd restart-log.
+       01 restart-log-line pic x(200).
+
+*> Profile view log record - "viewer|viewed|date"
+       fd profile-views.
+       01 profile-view-line pic x(150).
+
+*> Career-services export record - comma-delimited job/applicant-count row
+       fd jobs-export.
+       01 jobs-export-line pic x(1500).
+
+*> Skill endorsement record - "endorser|endorsed|skill-id"
+       fd endorsements.
+       01 endorsement-line pic x(206).
+
+*> Scratch copies used while purging a deleted user's log rows
+       fd profile-views-temp.
+       01 profile-view-temp-line pic x(150).
+
+       fd endorsements-temp.
+       01 endorsement-temp-line pic x(206).
+
 *>-----outputLine variables-----
 *> Output file record
        fd output-file.
@@ -83,6 +161,10 @@
        fd connection-database.
        copy "connections.cpy". *>replacing ==req== by ==connection==.
 
+*> Rejected connection request audit trail record
+       fd rejected-connections.
+       copy "rejected-connections.cpy".
+
 *> Job database record
        fd job-database.
        copy "job.cpy".
@@ -95,6 +177,14 @@
        fd message-database.
        copy "message.cpy".
 
+*> Learn a New Skill content record
+       fd skills-database.
+       copy "skills.cpy".
+
+*> Language-switchable message strings record
+       fd language-strings.
+       copy "lang-strings.cpy".
+
        working-storage section.
 *>-----pending requests file variables-----
        01 pending-status          pic xx.
@@ -108,6 +198,16 @@
        01 pending-count          pic 9(4) value 0.
        01 pending-searched-user  pic x(100).
 
+*> In-memory pending-request table used to sort by sent date
+       01 pending-list-senders.
+           05 pending-sender-entry occurs 50 pic x(100).
+       01 pending-list-dates.
+           05 pending-date-entry occurs 50 pic x(8).
+       01 pending-sort-idx pic 9(4).
+       01 pending-sort-jdx pic 9(4).
+       01 pending-swap-sender pic x(100).
+       01 pending-swap-date pic x(8).
+
 *>-----connection file variables-----
        01 connection-database-status pic xx.
               88 connection-ok               value "00".
@@ -116,6 +216,12 @@
        01 connection-count                 pic 9(4) value 0.
        01 connection-other                 pic x(30).
 
+*>-----rejected connections file variables-----
+       01 rejected-status pic xx.
+              88 rejected-ok               value "00".
+              88 rejected-not-found        value "23".
+              88 rejected-file-missing     value "35".
+
 *>-----user-connection-variables-----
        01 connection-status pic xx.
               88 connected               value "00".
@@ -145,6 +251,30 @@
        01 browse-done-flag pic x(1) value 'N'.
             88 browse-done value 'Y'.
             88 browse-continue value 'N'.
+       01 browse-page-num pic 9(4) value 1.
+       01 browse-page-start pic 9(4) value 0.
+       01 browse-page-end pic 9(4) value 0.
+       01 browse-total-seen pic 9(4) value 0.
+       01 browse-more-flag pic x(1) value 'N'.
+            88 browse-has-more value 'Y'.
+       01 browse-filter-keyword pic x(100) value spaces.
+       01 browse-today pic x(8).
+
+*>-----applicant list tables (for View Applicants / set status)-----
+       01 applicant-list-usernames.
+           05 applicant-username-entry occurs 100 pic x(100).
+       01 applicant-list-keys.
+           05 applicant-key-entry occurs 100 pic x(301).
+       01 applicant-list-statuses.
+           05 applicant-status-entry occurs 100 pic x(12).
+       01 applicant-count pic 9(4) value 0.
+       01 selected-applicant-index pic 9(4) value 0.
+
+*>-----my-applications list table (for viewMyApplications withdraw)-----
+       01 my-app-list-keys.
+           05 my-app-key-entry occurs 100 pic x(301).
+       01 my-app-count pic 9(4) value 0.
+       01 selected-my-app-index pic 9(4) value 0.
 
 *>-----message file variables-----
        01 message-database-status pic xx.
@@ -154,10 +284,69 @@
        01 message-key-buffer pic x(64).
        01 message-sender-buffer pic x(100).
        01 message-recipient-buffer pic x(100).
+       01 conversation-partner pic x(100).
+       01 conversation-thread-id pic x(201).
        01 message-content-buffer pic x(500).
        01 message-counter pic 9(4) value 0.
        01 message-id-seq pic 9(9) value 1.
 
+*> In-memory inbox table used to sort messages by timestamp
+       01 msg-list-keys.
+           05 msg-key-entry occurs 200 pic x(64).
+       01 msg-list-senders.
+           05 msg-sender-entry occurs 200 pic x(100).
+       01 msg-list-contents.
+           05 msg-content-entry occurs 200 pic x(500).
+       01 msg-list-timestamps.
+           05 msg-timestamp-entry occurs 200 pic x(20).
+       01 msg-list-read-flags.
+           05 msg-read-flag-entry occurs 200 pic x(1).
+       01 msg-inbox-count pic 9(4) value 0.
+       01 msg-sort-idx pic 9(4).
+       01 msg-sort-jdx pic 9(4).
+       01 msg-swap-key pic x(64).
+       01 msg-swap-sender pic x(100).
+       01 msg-swap-content pic x(500).
+       01 msg-swap-timestamp pic x(20).
+       01 msg-swap-read-flag pic x(1).
+
+*>-----activity digest report variables-----
+       01 digest-today pic x(8).
+       01 digest-acct-total pic 9(5) value 0.
+       01 digest-acct-today pic 9(5) value 0.
+       01 digest-job-total pic 9(5) value 0.
+       01 digest-job-today pic 9(5) value 0.
+       01 digest-app-total pic 9(5) value 0.
+       01 digest-app-today pic 9(5) value 0.
+       01 digest-conn-total pic 9(5) value 0.
+       01 digest-conn-today pic 9(5) value 0.
+       01 digest-msg-total pic 9(5) value 0.
+       01 digest-msg-today pic 9(5) value 0.
+       01 digest-my-pending pic 9(4) value 0.
+       01 digest-my-unread pic 9(4) value 0.
+       01 digest-my-new-conn pic 9(4) value 0.
+
+*>-----editJobPosting variables-----
+       01 job-edit-choice pic x(100).
+
+*>-----account deletion cascade variables-----
+       01 purge-job-key-entry pic x(200).
+
+*>-----skills content file variables-----
+       01 skills-status pic xx.
+           88 skills-ok               value "00".
+           88 skills-file-missing     value "35".
+       01 skill-lookup-id pic x(2).
+       01 skill-choice-num pic 9 value 0.
+
+*>-----language-switchable message string variables-----
+       01 lang-status pic xx.
+           88 lang-ok               value "00".
+           88 lang-file-missing     value "35".
+       01 current-language pic x(2) value "EN".
+       01 lang-lookup-id pic x(10).
+       01 lang-fallback-text pic x(200).
+
 *> In-memory job listing tables for browse selection
        01 job-list-keys.
            05 job-key-entry occurs 100 pic x(200).
@@ -168,12 +357,76 @@
        01 job-list-locations.
            05 job-location-entry occurs 100 pic x(100).
 
+*>-----"Recommended For You" job matching variables-----
+       01 recommend-major pic x(100).
+       01 recommend-university pic x(100).
+
 
 *>-----readInputLine variables-----
        01 input-prompt pic x(100).
        01 input-file-status pic xx.
               88 valid-read value "00".
 
+*>-----generic destructive-action confirmation variables-----
+       01 confirm-action-flag pic x(1) value 'N'.
+              88 action-confirmed value 'Y'.
+
+*>-----checkpoint/restart log variables-----
+       01 restart-log-status pic xx.
+       01 restart-checkpoint-text pic x(200).
+
+*>-----profile view log variables-----
+       01 profile-views-status pic xx.
+       01 profile-view-viewer pic x(100) value spaces.
+       01 profile-view-date pic x(8).
+
+*> In-memory table of recent viewers (for "Who Viewed My Profile")
+       01 viewer-list-names.
+           05 viewer-name-entry occurs 50 pic x(100).
+       01 viewer-list-dates.
+           05 viewer-date-entry occurs 50 pic x(8).
+       01 viewer-count pic 9(4) value 0.
+       01 viewer-index pic 9(4) value 0.
+       01 viewer-split-viewer pic x(100).
+       01 viewer-split-viewed pic x(100).
+       01 viewer-split-date pic x(8).
+       01 profile-views-done-flag pic x(1) value 'N'.
+       01 viewer-sort-idx pic 9(4).
+       01 viewer-sort-jdx pic 9(4).
+       01 viewer-swap-name pic x(100).
+       01 viewer-swap-date pic x(8).
+       01 profile-views-temp-status pic xx.
+       01 profile-views-filename pic x(18) value "profile-views.log".
+       01 profile-views-temp-filename pic x(18) value "profile-views.tmp".
+
+*>-----CSV export variables-----
+       01 jobs-export-status pic xx.
+       01 csv-applicant-count pic 9(4) value 0.
+       01 csv-job-count pic 9(4) value 0.
+       01 csv-field-in pic x(200).
+       01 csv-field-out pic x(410).
+       01 csv-q-key pic x(410).
+       01 csv-q-title pic x(210).
+       01 csv-q-employer pic x(210).
+       01 csv-q-location pic x(210).
+       01 csv-q-salary pic x(210).
+       01 csv-quote-idx pic 9(4).
+       01 csv-quote-len pic 9(4).
+       01 csv-quote-char pic x(1).
+       01 csv-out-pos pic 9(4).
+
+*>-----skill endorsement variables-----
+       01 endorsements-status pic xx.
+       01 endorsement-skill-id pic x(2).
+       01 endorsement-count pic 9(4) value 0.
+       01 endorsement-split-endorser pic x(100).
+       01 endorsement-split-endorsed pic x(100).
+       01 endorsement-split-skill pic x(2).
+       01 endorse-target-user pic x(100).
+       01 endorsements-temp-status pic xx.
+       01 endorsements-filename pic x(18) value "endorsements.log".
+       01 endorsements-temp-filename pic x(18) value "endorsements.tmp".
+
 *>-----outputLine variables-----
        01 output-buffer pic x(150).
        01 output-file-status pic xx.
@@ -195,7 +448,16 @@
               88 new-user value "4".
        01 buffer-acct-username pic x(100).
        01 buffer-acct-password pic x(100).
+       01 acct-confirm-password pic x(100).
+       01 passwords-match-flag pic x(1) value 'N'.
+            88 passwords-match value 'Y'.
        01 num-accounts pic 99.
+       01 max-accounts pic 99 value 6.
+       01 max-accounts-env pic x(2).
+       01 admin-password pic x(20) value "INCOLLEGE-ADMIN".
+       01 admin-password-env pic x(20).
+       01 admin-password-input pic x(20).
+       01 admin-new-cap pic x(2).
 
 *> Password validation working variables
        01 password-validity pic x.
@@ -236,6 +498,8 @@
        01 conn-recv-pending constant as "This user has already sent you a connection request.".
        01 conn-dup-msg constant as "You are already connected with this user".
        01 conn-invalid-msg constant as "You cannot send a request to yourself.".
+       01 conn-rejected-limit-msg constant as "This user is not accepting requests from you.".
+       01 rejected-rate-limit pic 9(4) value 3.
        01 pending-title constant as "--- Pending Connection Requests ---".
        01 pending-empty constant as "You have no pending connection requests at this time.".
        01 conn-choice-prompt constant as "Enter your choice:".
@@ -244,9 +508,15 @@
        01 connections-empty constant as "You have no connections".
 
        01 post-login-8 constant as "[8] Messages".
+       01 post-login-9 constant as "[9] Delete My Account".
+       01 post-login-v constant as "[v] Who Viewed My Profile".
+       01 post-login-w constant as "[w] What's New".
+       01 profile-viewers-title constant as "--- Who Viewed My Profile ---".
+       01 profile-viewers-empty constant as "No one has viewed your profile yet".
        01 messages-title constant as "--- Messages ---".
        01 messages-menu-1 constant as "[1] Send a New Message".
        01 messages-menu-2 constant as "[2] View My Messages".
+       01 messages-menu-3 constant as "[3] View Conversation".
        01 messages-back constant as "[q] Back to Main Menu".
        01 message-sent-msg constant as "Message sent successfully!".
        01 message-recipient-prompt constant as "Enter the username of the recipient:".
@@ -254,17 +524,17 @@
        01 message-not-connected constant as "User not found in your network.".
        01 message-user-not-found constant as "User not found in your network.".
        01 view-messages-uc constant as "View My Messages is under construction.".
+       01 messages-empty-msg constant as "You have no messages.".
+       01 messages-inbox-title constant as "--- Your Messages ---".
+       01 conversation-prompt constant as "Enter the username of the connection to view your conversation with:".
+       01 conversation-empty constant as "No messages exchanged with that user yet.".
 
        01 logout constant as "[q] Logout".
        01 under-construction  constant as "is under construction.".
        01 uc-job-prefix       constant as "Job search/internship ".
        01 uc-find-prefix      constant as "Find someone you know ".
        01 skills-title        constant as "Learn a New Skill:".
-       01 skill1              constant as "[1] Skill 1".
-       01 skill2              constant as "[2] Skill 2".
-       01 skill3              constant as "[3] Skill 3".
-       01 skill4              constant as "[4] Skill 4".
-       01 skill5              constant as "[5] Skill 5".
+       01 skill-completed-tag constant as " (Completed)".
        01 go-back             constant as "[q] Go Back".
        01 end-marker          constant as "--- END_OF_PROGRAM_EXECUTION ---".
 
@@ -287,6 +557,11 @@
        01 profile-desc-prefix  constant as "Description: ".
        01 profile-degree-prefix constant as "Degree: ".
        01 profile-years-prefix constant as "Years: ".
+       01 profile-ref-prefix   constant as "References/Certifications:".
+       01 profile-refname-prefix constant as "Name: ".
+       01 profile-reforg-prefix constant as "Organization/Issuer: ".
+       01 profile-refdetail-prefix constant as "Date/Contact: ".
+       01 profile-status-prefix constant as "Status: ".
 
 *> Profile input prompts
        01 profile-first-name-prompt constant as "Enter First Name:".
@@ -297,6 +572,7 @@
        01 profile-about-prompt constant as "Enter About Me (optional, max 200 chars, enter blank line to skip):".
        01 profile-exp-prompt constant as "Add Experience (optional, max 3 entries. Enter 'DONE' to finish):".
        01 profile-edu-prompt constant as "Add Education (optional, max 3 entries. Enter 'DONE' to finish):".
+       01 profile-status-prompt constant as "Set your status - [1] Open to Work  [2] Open to Networking  [3] Not Looking (blank keeps current):".
 
 *> Profile validation working variables
        01 profile-validation pic x(1).
@@ -315,6 +591,12 @@
 *> Name search variables
        01 buffer-first-name pic x(50).
        01 buffer-last-name pic x(50).
+       01 buffer-keyword pic x(100).
+       01 keyword-match-usernames.
+           05 keyword-match-username-entry occurs 50 pic x(100).
+       01 keyword-match-count pic 9(4) value 0.
+       01 keyword-match-index pic 9(4) value 0.
+       01 substr-count pic 9(4) value 0.
 
        local-storage section.
 
@@ -336,12 +618,36 @@
 *> Initialize program - open files and display welcome
 *>*******************************************************************
        initialize-program.
+              *> Allow ops to raise the account cap without a recompile
+              move spaces to max-accounts-env
+              accept max-accounts-env from environment "INCOLLEGE_MAX_ACCOUNTS"
+              if max-accounts-env is numeric and max-accounts-env not = 0
+                  move max-accounts-env to max-accounts
+              end-if
+
+              *> Allow ops to set the shared operator password for admin mode
+              move spaces to admin-password-env
+              accept admin-password-env from environment "INCOLLEGE_ADMIN_PASSWORD"
+              if admin-password-env not = spaces
+                  move admin-password-env to admin-password
+              end-if
+
               *> Open input file for reading user choices
               open input input-file
               if input-file-status not = "00"
                   move "Error opening input file" to output-buffer
                   perform outputLine
               end-if
+
+              *> Make sure the Learn a New Skill lesson content exists
+              perform seedSkillsDatabase
+
+              *> Make sure the language-switchable message strings exist
+              perform seedLanguageStrings
+
+              *> Surface (and clear) any checkpoint left by a run that was
+              *> truncated mid-transaction
+              perform checkResumeCheckpoint
               exit.
 
 
@@ -353,14 +659,19 @@
               perform with test after until (welcome-page-selection = 'q' or welcome-page-selection = 'Q' or not valid-read)
                   perform outputLine
                   perform displayDashedLine
-                  move "Welcome to inCollege! Select an option" to output-buffer
-                  perform outputLine
+                  move "WELCOME" to lang-lookup-id
+                  move "Welcome to inCollege! Select an option" to lang-fallback-text
+                  perform getLangLine
                   perform displayDashedLine
 
                   move " [0] Sign in" to output-buffer
                   perform outputLine
                   move " [1] Create an account" to output-buffer
                   perform outputLine
+                  move " [2] Forgot Password" to output-buffer
+                  perform outputLine
+                  move " [3] Admin" to output-buffer
+                  perform outputLine
                   move " [q] Quit" to output-buffer
                   perform outputLine
                   move choice-prompt to input-prompt
@@ -374,6 +685,10 @@
                           perform login-process
                       when welcome-page-selection = '1'
                           perform accountCreation
+                      when welcome-page-selection = '2'
+                          perform forgotPassword
+                      when welcome-page-selection = '3'
+                          perform adminGate
                       when other
                           move "Invalid input" to output-buffer
                           perform outputLine
@@ -406,8 +721,10 @@
                   end-if
 
                   if valid-choice = 'Y'
-                      move success-login-msg to output-buffer
-                      perform outputLine
+                      move acct-language to current-language
+                      move "LOGINOK" to lang-lookup-id
+                      move success-login-msg to lang-fallback-text
+                      perform getLangLine
                       move spaces to welcome-user-line
                       string welcome-user-prefix delimited by size
                              input-username delimited by space
@@ -416,41 +733,112 @@
                       move welcome-user-line to output-buffer
                       perform outputLine
                       move 'Y' to logged-in
-                      move input-username to current-user
+                      move buffer-acct-username to current-user
+                      perform networkDigest
                       perform post-login-menu
                       move 'N' to logged-in
                       move 'N' to valid-choice
+                      move "EN" to current-language
                       exit perform
                   else
-                      move incorrect-login-msg to output-buffer
-                      perform outputLine
+                      move "LOGINBAD" to lang-lookup-id
+                      move incorrect-login-msg to lang-fallback-text
+                      perform getLangLine
                   end-if
               end-perform
               exit.
 
 
 *>*******************************************************************
-*> Post-login menu and navigation
+*> Forgot Password - asks the security question captured at account
+*> creation and, on a correct answer, lets the user set a new password
 *>*******************************************************************
-       post-login-menu.
-              perform until logged-in = 'N' or not valid-read
-                  move post-login-1 to output-buffer
+       forgotPassword.
+              move "Enter your username:" to output-buffer
+              perform outputLine
+              move "> " to input-prompt
+              perform readInputLine
+              move function trim(input-buffer trailing) to buffer-acct-username
+              perform findAcct
+
+              if acct-found
+                  move spaces to output-buffer
+                  string "Security question: " delimited by size
+                         function trim(acct-security-question trailing) delimited by size
+                         into output-buffer
+                  end-string
+                  perform outputLine
+                  move "> " to input-prompt
+                  perform readInputLine
+
+                  if function trim(input-buffer trailing) = function trim(acct-security-answer trailing)
+                      perform with test after until valid-password or not valid-read
+                          move "New Password: " to input-prompt
+                          perform readInputLine
+                          move input-buffer to buffer-acct-password
+
+                          perform validate-password
+                          if not valid-password
+                              move "Password must be between 8-12 characters, contain 1 capital letter, 1 digit, and 1 special character" to output-buffer
+                              perform outputLine
+                          end-if
+                      end-perform
+
+                      if valid-password and valid-read
+                          move buffer-acct-username to current-user
+                          move buffer-acct-password to acct-password
+                          perform updateAcct
+                          move "Password updated successfully." to output-buffer
+                          perform outputLine
+                      end-if
+                  else
+                      move "Incorrect answer to security question." to output-buffer
+                      perform outputLine
+                  end-if
+              else
+                  move "User not found." to output-buffer
                   perform outputLine
-                  move post-login-2 to output-buffer
+              end-if
+              exit.
+
+
+*>*******************************************************************
+*> Admin Gate - checks the shared operator password before letting
+*> anyone into adminMenu
+*>*******************************************************************
+       adminGate.
+              move "Operator password:" to output-buffer
+              perform outputLine
+              move "> " to input-prompt
+              perform readInputLine
+              move input-buffer to admin-password-input
+
+              if function trim(admin-password-input trailing) = function trim(admin-password trailing)
+                  perform adminMenu
+              else
+                  move "Incorrect operator password." to output-buffer
                   perform outputLine
-                  move post-login-3 to output-buffer
+              end-if
+              exit.
+
+*>*******************************************************************
+*> Admin Menu - account count, lookup any username, raise the cap
+*>*******************************************************************
+       adminMenu.
+              perform until not valid-read
+                  move "--- Admin Menu ---" to output-buffer
                   perform outputLine
-                  move post-login-4 to output-buffer
+                  move "[1] View Account Count" to output-buffer
                   perform outputLine
-                  move post-login-5 to output-buffer
+                  move "[2] Search Any Username" to output-buffer
                   perform outputLine
-                  move post-login-6 to output-buffer
+                  move "[3] Raise Account Cap" to output-buffer
                   perform outputLine
-                  move post-login-7 to output-buffer
+                  move "[4] Activity Digest Report" to output-buffer
                   perform outputLine
-                  move post-login-8 to output-buffer
+                  move "[5] Export Jobs/Applications to CSV" to output-buffer
                   perform outputLine
-                  move logout to output-buffer
+                  move "[q] Back" to output-buffer
                   perform outputLine
                   move choice-prompt to input-prompt
                   perform readInputLine
@@ -458,38 +846,118 @@
 
                   evaluate true
                       when menu-choice = '1'
-                          perform create-edit-profile
+                          perform findNumAccounts
+                          move spaces to output-buffer
+                          string "Accounts in use: " delimited by size
+                                 function trim(num-accounts leading) delimited by size
+                                 " / " delimited by size
+                                 function trim(max-accounts leading) delimited by size
+                                 into output-buffer
+                          end-string
+                          perform outputLine
                       when menu-choice = '2'
-                          perform view-profile
+                          move "Username to look up:" to output-buffer
+                          perform outputLine
+                          move "> " to input-prompt
+                          perform readInputLine
+                          move function trim(input-buffer trailing) to buffer-acct-username
+                          perform findAcct
+                          if acct-found
+                              move current-user to temp-current-user
+                              move buffer-acct-username to current-user
+                              perform view-profile
+                              move temp-current-user to current-user
+                          else
+                              move "User not found." to output-buffer
+                              perform outputLine
+                          end-if
                       when menu-choice = '3'
-                          perform searchUserProfile
+                          move "New account cap:" to output-buffer
+                          perform outputLine
+                          move "> " to input-prompt
+                          perform readInputLine
+                          move function trim(input-buffer trailing) to admin-new-cap
+                          if admin-new-cap is numeric and admin-new-cap not = 0
+                              move admin-new-cap to max-accounts
+                              move "Account cap updated." to output-buffer
+                              perform outputLine
+                          else
+                              move "Invalid account cap." to output-buffer
+                              perform outputLine
+                          end-if
                       when menu-choice = '4'
-                          perform skills-menu
+                          perform activityDigestReport
                       when menu-choice = '5'
-                          perform jobSearch
-                      when menu-choice = '6'
-                           perform viewPendingRequests
-                     when menu-choice = '7'
-                          perform viewConnections
-                      when menu-choice = '8'
-                          perform messaging-menu
-                       when menu-choice = 'q' or not valid-read
+                          perform exportJobsCSV
+                      when menu-choice = 'q' or not valid-read
                           exit perform
                       when other
-                          move "Invalid choice. Please try again." to output-buffer
+                          move "Invalid input" to output-buffer
                           perform outputLine
                   end-evaluate
               end-perform
               exit.
 
-
 *>*******************************************************************
-*> View established connections for current user
+*> Activity digest report: counts every account, job posting,
+*> application, connection and message on file, split into
+*> all-time totals and records created today
 *>*******************************************************************
-       viewConnections.
-              move connections-title to output-buffer
-              perform outputLine
-              move 0 to connection-count
+       activityDigestReport.
+              move function current-date(1:8) to digest-today
+              move 0 to digest-acct-total digest-acct-today
+              move 0 to digest-job-total digest-job-today
+              move 0 to digest-app-total digest-app-today
+              move 0 to digest-conn-total digest-conn-today
+              move 0 to digest-msg-total digest-msg-today
+
+              open input acct-database
+              if acct-database-status = "00"
+                  perform until acct-database-status not = "00"
+                      read acct-database next record
+                          at end
+                              exit perform
+                          not at end
+                              add 1 to digest-acct-total
+                              if acct-created-date = digest-today
+                                  add 1 to digest-acct-today
+                              end-if
+                      end-read
+                  end-perform
+              end-if
+              close acct-database
+
+              open input job-database
+              if job-database-status = "00"
+                  perform until job-database-status not = "00"
+                      read job-database next record
+                          at end
+                              exit perform
+                          not at end
+                              add 1 to digest-job-total
+                              if job-created-date = digest-today
+                                  add 1 to digest-job-today
+                              end-if
+                      end-read
+                  end-perform
+              end-if
+              close job-database
+
+              open input application-database
+              if application-database-status = "00"
+                  perform until application-database-status not = "00"
+                      read application-database next record
+                          at end
+                              exit perform
+                          not at end
+                              add 1 to digest-app-total
+                              if application-created-date = digest-today
+                                  add 1 to digest-app-today
+                              end-if
+                      end-read
+                  end-perform
+              end-if
+              close application-database
 
               open input connection-database
               if connection-database-status = "00"
@@ -498,91 +966,869 @@
                           at end
                               exit perform
                           not at end
-                              if function trim(connection-user-1 trailing) = function trim(current-user trailing) or
-                                 function trim(connection-user-2 trailing) = function trim(current-user trailing)
-                                  if function trim(connection-user-1 trailing) = function trim(current-user trailing)
-                                      move connection-user-2 to connection-other
-                                  else
-                                      move connection-user-1 to connection-other
-                                  end-if
-                                  add 1 to connection-count
-
-                                  move spaces to output-buffer
-                                  string "- " delimited by size
-                                         function trim(connection-other trailing) delimited by size
-                                         into output-buffer
-                                  end-string
-                                  perform outputLine
-
-                                  *> connection-other username of connection
-                                  *> Need to search up profile to get first and last name
-                                  move connection-other to buffer-acct-username
-                                  perform findAcct
-
-                                  string
-                                      "    " delimited by size
-                                      function trim(profile-first-name trailing) delimited by size
-                                      " "
-                                      function trim(profile-last-name trailing) delimited by size
-                                      into output-buffer
-                                  end-string
-                                  perform outputLine
-
-                                 string
-                                      "    " delimited by size
-                                      function trim(profile-major trailing) delimited by size
-                                      ", "
-                                      function trim(profile-university trailing) delimited by size
-                                      into output-buffer
-                                  end-string
-                                  perform outputLine
+                              add 1 to digest-conn-total
+                              if connection-created-date = digest-today
+                                  add 1 to digest-conn-today
                               end-if
                       end-read
                   end-perform
               end-if
               close connection-database
 
-              if connection-count = 0
-                  move connections-empty to output-buffer
-                  perform outputLine
+              open input message-database
+              if message-database-status = "00"
+                  perform until message-database-status not = "00"
+                      read message-database next record
+                          at end
+                              exit perform
+                          not at end
+                              add 1 to digest-msg-total
+                              if message-sent-date = digest-today
+                                  add 1 to digest-msg-today
+                              end-if
+                      end-read
+                  end-perform
               end-if
+              close message-database
 
-              move "--------------------" to output-buffer
+              move "--- Activity Digest Report ---" to output-buffer
+              perform outputLine
+              move spaces to output-buffer
+              string "Report date: " delimited by size
+                     digest-today delimited by size
+                     into output-buffer
+              end-string
+              perform outputLine
+              move spaces to output-buffer
+              string "New accounts today: " delimited by size
+                     function trim(digest-acct-today leading) delimited by size
+                     "  (total accounts: " delimited by size
+                     function trim(digest-acct-total leading) delimited by size
+                     ")" delimited by size
+                     into output-buffer
+              end-string
+              perform outputLine
+              move spaces to output-buffer
+              string "Jobs posted today: " delimited by size
+                     function trim(digest-job-today leading) delimited by size
+                     "  (total jobs: " delimited by size
+                     function trim(digest-job-total leading) delimited by size
+                     ")" delimited by size
+                     into output-buffer
+              end-string
+              perform outputLine
+              move spaces to output-buffer
+              string "Applications submitted today: " delimited by size
+                     function trim(digest-app-today leading) delimited by size
+                     "  (total applications: " delimited by size
+                     function trim(digest-app-total leading) delimited by size
+                     ")" delimited by size
+                     into output-buffer
+              end-string
+              perform outputLine
+              move spaces to output-buffer
+              string "Connections formed today: " delimited by size
+                     function trim(digest-conn-today leading) delimited by size
+                     "  (total connections: " delimited by size
+                     function trim(digest-conn-total leading) delimited by size
+                     ")" delimited by size
+                     into output-buffer
+              end-string
+              perform outputLine
+              move spaces to output-buffer
+              string "Messages sent today: " delimited by size
+                     function trim(digest-msg-today leading) delimited by size
+                     "  (total messages: " delimited by size
+                     function trim(digest-msg-total leading) delimited by size
+                     ")" delimited by size
+                     into output-buffer
+              end-string
               perform outputLine
               exit.
-*>*******************************************************************
-*> Profile Management Procedures
-*>*******************************************************************
 
 *>*******************************************************************
-*> Create or Edit Profile
+*> Paragraph: csvQuoteField
+*> Purpose:   Wraps csv-field-in in double quotes for a CSV row, doubling
+*>            any embedded double quote first, so free-text fields that
+*>            contain a comma (e.g. a "Boston, MA" location) don't split
+*>            into extra columns when the file is opened in a spreadsheet
+*> Input:     csv-field-in
+*> Output:    csv-field-out
 *>*******************************************************************
-       create-edit-profile.
-              move profile-create-title to output-buffer
-              perform outputLine
+       csvQuoteField.
+              move function length(function trim(csv-field-in trailing)) to csv-quote-len
+              move spaces to csv-field-out
+              move 1 to csv-out-pos
+              move '"' to csv-field-out(csv-out-pos:1)
+              add 1 to csv-out-pos
+              move 1 to csv-quote-idx
+              perform csvQuoteFieldChar until csv-quote-idx > csv-quote-len
+              move '"' to csv-field-out(csv-out-pos:1)
+              exit.
 
-              *> Load existing profile if it exists
-              move current-user to buffer-acct-username
-              perform findAcct
-              if acct-found
-                  *> Sucessfully retrieved account
-                  continue
-              else
-                  *> User somehow does not exist in database yet is signed in
-                  continue
+*> Paragraph: csvQuoteFieldChar
+*> Purpose:   Copies one character of csv-field-in into csv-field-out,
+*>            doubling it first if it is itself a double quote, so an
+*>            embedded quote survives as a valid escaped quote inside
+*>            the field's own quoted value
+       csvQuoteFieldChar.
+              move csv-field-in(csv-quote-idx:1) to csv-quote-char
+              move csv-quote-char to csv-field-out(csv-out-pos:1)
+              add 1 to csv-out-pos
+              if csv-quote-char = '"'
+                  move '"' to csv-field-out(csv-out-pos:1)
+                  add 1 to csv-out-pos
               end-if
-
-              *> Get required profile information
-              perform get-required-profile-info
-
-              *> Get optional profile information
-              perform get-optional-profile-info
-
-              *> Save profile
-              perform save-profile
-
-              move profile-saved-msg to output-buffer
-              perform outputLine
+              add 1 to csv-quote-idx
+              exit.
+
+*>*******************************************************************
+*> Export job postings and their applicant counts to jobs-export.csv
+*> for career services, reading job-database and application-database
+*> sequentially
+*>*******************************************************************
+       exportJobsCSV.
+              move 0 to csv-job-count
+              open output jobs-export
+              if jobs-export-status = "00"
+                  move "job_key,job_title,job_employer,job_location,job_salary,applicant_count" to jobs-export-line
+                  write jobs-export-line
+
+                  open input job-database
+                  if job-database-status = "00"
+                      perform until job-database-status not = "00"
+                          read job-database next record
+                              at end
+                                  exit perform
+                              not at end
+                                  add 1 to csv-job-count
+                                  move 0 to csv-applicant-count
+                                  open input application-database
+                                  if application-database-status = "00"
+                                      perform until application-database-status not = "00"
+                                          read application-database next record
+                                              at end
+                                                  exit perform
+                                              not at end
+                                                  if function trim(application-job-key trailing) = function trim(job-key trailing)
+                                                      add 1 to csv-applicant-count
+                                                  end-if
+                                          end-read
+                                      end-perform
+                                  end-if
+                                  close application-database
+
+                                  move job-key to csv-field-in
+                                  perform csvQuoteField
+                                  move csv-field-out to csv-q-key
+                                  move job-title to csv-field-in
+                                  perform csvQuoteField
+                                  move csv-field-out to csv-q-title
+                                  move job-employer to csv-field-in
+                                  perform csvQuoteField
+                                  move csv-field-out to csv-q-employer
+                                  move job-location to csv-field-in
+                                  perform csvQuoteField
+                                  move csv-field-out to csv-q-location
+                                  move job-salary to csv-field-in
+                                  perform csvQuoteField
+                                  move csv-field-out to csv-q-salary
+
+                                  move spaces to jobs-export-line
+                                  string function trim(csv-q-key trailing) delimited by size
+                                         "," delimited by size
+                                         function trim(csv-q-title trailing) delimited by size
+                                         "," delimited by size
+                                         function trim(csv-q-employer trailing) delimited by size
+                                         "," delimited by size
+                                         function trim(csv-q-location trailing) delimited by size
+                                         "," delimited by size
+                                         function trim(csv-q-salary trailing) delimited by size
+                                         "," delimited by size
+                                         function trim(csv-applicant-count leading) delimited by size
+                                         into jobs-export-line
+                                  end-string
+                                  write jobs-export-line
+                      end-perform
+                  end-if
+                  close job-database
+              end-if
+              close jobs-export
+
+              move spaces to output-buffer
+              string "Exported " delimited by size
+                     function trim(csv-job-count leading) delimited by size
+                     " job posting(s) to jobs-export.csv" delimited by size
+                     into output-buffer
+              end-string
+              perform outputLine
+              exit.
+
+*> Paragraph: recordEndorsement
+*> Purpose:   Appends an "endorser|endorsed|skill-id" line whenever one
+*>            connection endorses another for a skill
+*> Input:     current-user       - the endorser
+*>            endorse-target-user - the connection being endorsed
+*>            endorsement-skill-id - the skill being endorsed
+*> Output:    None
+       recordEndorsement.
+              open extend endorsements
+              if endorsements-status = "35"
+                  open output endorsements
+              end-if
+              if endorsements-status = "00"
+                  move spaces to endorsement-line
+                  string function trim(current-user trailing) delimited by size
+                         "|" delimited by size
+                         function trim(endorse-target-user trailing) delimited by size
+                         "|" delimited by size
+                         endorsement-skill-id delimited by size
+                         into endorsement-line
+                  end-string
+                  write endorsement-line
+              end-if
+              close endorsements
+              exit.
+
+*> Paragraph: computeEndorsementCount
+*> Purpose:   Counts how many endorsements a user has for one skill
+*> Input:     endorse-target-user  - the user being looked up
+*>            endorsement-skill-id - the skill being looked up
+*> Output:    endorsement-count
+       computeEndorsementCount.
+              move 0 to endorsement-count
+              open input endorsements
+              if endorsements-status = "00"
+                  perform until endorsements-status not = "00"
+                      read endorsements
+                          at end
+                              exit perform
+                          not at end
+                              unstring endorsement-line delimited by "|"
+                                  into endorsement-split-endorser
+                                       endorsement-split-endorsed
+                                       endorsement-split-skill
+                              end-unstring
+                              if function trim(endorsement-split-endorsed trailing) = function trim(endorse-target-user trailing)
+                              and endorsement-split-skill = endorsement-skill-id
+                                  add 1 to endorsement-count
+                              end-if
+                      end-read
+                  end-perform
+              end-if
+              close endorsements
+              exit.
+
+*>*******************************************************************
+*> Endorse a Connection - prompts for one of current-user's
+*> connections and one of the five skills-database entries, then
+*> records the endorsement
+*>*******************************************************************
+       endorseConnection.
+              move "Enter the username of the connection to endorse:" to output-buffer
+              perform outputLine
+              move "> " to input-prompt
+              perform readInputLine
+              move function upper-case(function trim(input-buffer trailing)) to endorse-target-user
+
+              move spaces to pending-key-buffer
+              move spaces to pending-alt-key
+              string function trim(current-user trailing) delimited by size
+                     '|' delimited by size
+                     function trim(endorse-target-user trailing) delimited by size
+                     into pending-key-buffer
+              end-string
+              string function trim(endorse-target-user trailing) delimited by size
+                     '|' delimited by size
+                     function trim(current-user trailing) delimited by size
+                     into pending-alt-key
+              end-string
+
+              open input connection-database
+              if connection-ok
+                  move pending-key-buffer to connection-key
+                  read connection-database
+                      key is connection-key
+                      invalid key
+                          move pending-alt-key to connection-key
+                          read connection-database
+                              key is connection-key
+                              invalid key
+                                  move "You are not connected to that user." to output-buffer
+                                  perform outputLine
+                                  close connection-database
+                                  exit paragraph
+                          end-read
+                  end-read
+              end-if
+              close connection-database
+
+              move "Which skill would you like to endorse?" to output-buffer
+              perform outputLine
+              move "01" to skill-lookup-id
+              perform getSkillContent
+              move spaces to output-buffer
+              string "[1] " delimited by size function trim(skill-title trailing) delimited by size into output-buffer end-string
+              perform outputLine
+              move "02" to skill-lookup-id
+              perform getSkillContent
+              move spaces to output-buffer
+              string "[2] " delimited by size function trim(skill-title trailing) delimited by size into output-buffer end-string
+              perform outputLine
+              move "03" to skill-lookup-id
+              perform getSkillContent
+              move spaces to output-buffer
+              string "[3] " delimited by size function trim(skill-title trailing) delimited by size into output-buffer end-string
+              perform outputLine
+              move "04" to skill-lookup-id
+              perform getSkillContent
+              move spaces to output-buffer
+              string "[4] " delimited by size function trim(skill-title trailing) delimited by size into output-buffer end-string
+              perform outputLine
+              move "05" to skill-lookup-id
+              perform getSkillContent
+              move spaces to output-buffer
+              string "[5] " delimited by size function trim(skill-title trailing) delimited by size into output-buffer end-string
+              perform outputLine
+              move "> " to input-prompt
+              perform readInputLine
+
+              if input-buffer(1:1) >= '1' and input-buffer(1:1) <= '5'
+                  move spaces to endorsement-skill-id
+                  move "0" to endorsement-skill-id(1:1)
+                  move input-buffer(1:1) to endorsement-skill-id(2:1)
+                  perform recordEndorsement
+                  move "Endorsement recorded." to output-buffer
+                  perform outputLine
+              else
+                  move "Invalid selection." to output-buffer
+                  perform outputLine
+              end-if
+              exit.
+
+
+*>*******************************************************************
+*> Post-login menu and navigation
+*>*******************************************************************
+       post-login-menu.
+              perform until logged-in = 'N' or not valid-read
+                  move "PL1" to lang-lookup-id
+                  move post-login-1 to lang-fallback-text
+                  perform getLangLine
+                  move "PL2" to lang-lookup-id
+                  move post-login-2 to lang-fallback-text
+                  perform getLangLine
+                  move "PL3" to lang-lookup-id
+                  move post-login-3 to lang-fallback-text
+                  perform getLangLine
+                  move "PL4" to lang-lookup-id
+                  move post-login-4 to lang-fallback-text
+                  perform getLangLine
+                  move "PL5" to lang-lookup-id
+                  move post-login-5 to lang-fallback-text
+                  perform getLangLine
+                  move "PL6" to lang-lookup-id
+                  move post-login-6 to lang-fallback-text
+                  perform getLangLine
+                  move "PL7" to lang-lookup-id
+                  move post-login-7 to lang-fallback-text
+                  perform getLangLine
+                  move "PL8" to lang-lookup-id
+                  move post-login-8 to lang-fallback-text
+                  perform getLangLine
+                  move "PL9" to lang-lookup-id
+                  move post-login-9 to lang-fallback-text
+                  perform getLangLine
+                  move "PLV" to lang-lookup-id
+                  move post-login-v to lang-fallback-text
+                  perform getLangLine
+                  move "PLW" to lang-lookup-id
+                  move post-login-w to lang-fallback-text
+                  perform getLangLine
+                  move "LOGOUT" to lang-lookup-id
+                  move logout to lang-fallback-text
+                  perform getLangLine
+                  move choice-prompt to input-prompt
+                  perform readInputLine
+                  move input-buffer(1:1) to menu-choice
+
+                  evaluate true
+                      when menu-choice = '1'
+                          perform create-edit-profile
+                      when menu-choice = '2'
+                          perform view-profile
+                      when menu-choice = '3'
+                          perform searchUserProfile
+                      when menu-choice = '4'
+                          perform skills-menu
+                      when menu-choice = '5'
+                          perform jobSearch
+                      when menu-choice = '6'
+                           perform viewPendingRequests
+                     when menu-choice = '7'
+                          perform viewConnections
+                      when menu-choice = '8'
+                          perform messaging-menu
+                      when menu-choice = '9'
+                          perform deleteMyAccount
+                      when menu-choice = 'v'
+                          perform viewProfileViewers
+                      when menu-choice = 'w'
+                          perform networkDigest
+                       when menu-choice = 'q' or not valid-read
+                          exit perform
+                      when other
+                          move "Invalid choice. Please try again." to output-buffer
+                          perform outputLine
+                  end-evaluate
+              end-perform
+              exit.
+
+
+*>*******************************************************************
+*> View established connections for current user
+*>*******************************************************************
+       viewConnections.
+              move connections-title to output-buffer
+              perform outputLine
+              move 0 to connection-count
+
+              open input connection-database
+              if connection-database-status = "00"
+                  perform until connection-database-status not = "00"
+                      read connection-database next record
+                          at end
+                              exit perform
+                          not at end
+                              if function trim(connection-user-1 trailing) = function trim(current-user trailing) or
+                                 function trim(connection-user-2 trailing) = function trim(current-user trailing)
+                                  if function trim(connection-user-1 trailing) = function trim(current-user trailing)
+                                      move connection-user-2 to connection-other
+                                  else
+                                      move connection-user-1 to connection-other
+                                  end-if
+                                  add 1 to connection-count
+
+                                  move spaces to output-buffer
+                                  string "- " delimited by size
+                                         function trim(connection-other trailing) delimited by size
+                                         into output-buffer
+                                  end-string
+                                  perform outputLine
+
+                                  *> connection-other username of connection
+                                  *> Need to search up profile to get first and last name
+                                  move connection-other to buffer-acct-username
+                                  perform findAcct
+
+                                  string
+                                      "    " delimited by size
+                                      function trim(profile-first-name trailing) delimited by size
+                                      " "
+                                      function trim(profile-last-name trailing) delimited by size
+                                      into output-buffer
+                                  end-string
+                                  perform outputLine
+
+                                 string
+                                      "    " delimited by size
+                                      function trim(profile-major trailing) delimited by size
+                                      ", "
+                                      function trim(profile-university trailing) delimited by size
+                                      into output-buffer
+                                  end-string
+                                  perform outputLine
+
+                                  string
+                                      "    " delimited by size
+                                      profile-status-prefix delimited by size
+                                      function trim(profile-status trailing) delimited by size
+                                      into output-buffer
+                                  end-string
+                                  perform outputLine
+                              end-if
+                      end-read
+                  end-perform
+              end-if
+              close connection-database
+
+              if connection-count = 0
+                  move connections-empty to output-buffer
+                  perform outputLine
+              else
+                  move "[e] Endorse a Connection" to output-buffer
+                  perform outputLine
+                  move "Enter the username of a connection to remove (q to go back):" to output-buffer
+                  perform outputLine
+                  move "> " to input-prompt
+                  perform readInputLine
+                  evaluate true
+                      when input-buffer(1:1) = 'e' or input-buffer(1:1) = 'E'
+                          perform endorseConnection
+                      when input-buffer = 'q' or not valid-read
+                          continue
+                      when other
+                          move function upper-case(function trim(input-buffer trailing)) to connection-other
+                          perform confirmAction
+                          if action-confirmed
+                              perform removeConnection
+                          else
+                              move "Connection removal cancelled." to output-buffer
+                              perform outputLine
+                          end-if
+                  end-evaluate
+              end-if
+
+              move "--------------------" to output-buffer
+              perform outputLine
+              exit.
+
+*>*******************************************************************
+*> Remove an established connection with connection-other
+*> Checks both key orderings, the way sendConnectionRequest does for
+*> pending-key-buffer/pending-alt-key
+*>*******************************************************************
+       removeConnection.
+              move spaces to pending-key-buffer
+              move spaces to pending-alt-key
+              string function trim(current-user trailing) delimited by size
+                     '|' delimited by size
+                     function trim(connection-other trailing) delimited by size
+                     into pending-key-buffer
+              end-string
+              string function trim(connection-other trailing) delimited by size
+                     '|' delimited by size
+                     function trim(current-user trailing) delimited by size
+                     into pending-alt-key
+              end-string
+
+              open i-o connection-database
+              if connection-ok
+                  move pending-key-buffer to connection-key
+                  delete connection-database
+                      invalid key
+                          move pending-alt-key to connection-key
+                          delete connection-database
+                              invalid key
+                                  move "No such connection was found." to output-buffer
+                                  perform outputLine
+                              not invalid key
+                                  move "Connection removed." to output-buffer
+                                  perform outputLine
+                          end-delete
+                      not invalid key
+                          move "Connection removed." to output-buffer
+                          perform outputLine
+                  end-delete
+              else
+                  move "Unable to open connection database." to output-buffer
+                  perform outputLine
+              end-if
+              close connection-database
+              exit.
+
+*>*******************************************************************
+*> Delete My Account - removes the acct-record and cascades the
+*> purge across every other file that can name this username
+*>*******************************************************************
+       deleteMyAccount.
+              move "Type DELETE to permanently remove your account, or anything else to cancel:" to output-buffer
+              perform outputLine
+              move "> " to input-prompt
+              perform readInputLine
+
+              if function trim(input-buffer trailing) = "DELETE"
+                  perform purgeConnectionsForUser
+                  perform purgePendingRequestsForUser
+                  perform purgeRejectedConnectionsForUser
+                  perform purgeJobsForUser
+                  perform purgeApplicationsForUser
+                  perform purgeMessagesForUser
+                  perform purgeProfileViewsForUser
+                  perform purgeEndorsementsForUser
+
+                  move current-user to buffer-acct-username
+                  perform findAcct
+                  if acct-found
+                      open i-o acct-database
+                      move current-user to acct-username
+                      delete acct-database
+                          invalid key
+                              move "Failed to delete account record." to output-buffer
+                              perform outputLine
+                      end-delete
+                      close acct-database
+                  end-if
+
+                  move "Your account and all associated data have been removed." to output-buffer
+                  perform outputLine
+                  move 'N' to logged-in
+              else
+                  move "Account deletion cancelled." to output-buffer
+                  perform outputLine
+              end-if
+              exit.
+
+*>*******************************************************************
+*> Remove every connection-record naming current-user
+*>*******************************************************************
+       purgeConnectionsForUser.
+              open i-o connection-database
+              if connection-database-status = "00"
+                  perform until connection-database-status not = "00"
+                      read connection-database next record
+                          at end
+                              exit perform
+                          not at end
+                              if function trim(connection-user-1 trailing) = function trim(current-user trailing)
+                                 or function trim(connection-user-2 trailing) = function trim(current-user trailing)
+                                  delete connection-database
+                              end-if
+                      end-read
+                  end-perform
+              end-if
+              close connection-database
+              exit.
+
+*>*******************************************************************
+*> Remove every pending request sent or received by current-user
+*>*******************************************************************
+       purgePendingRequestsForUser.
+              open i-o pending-requests
+              if pending-status = "00"
+                  perform until pending-status not = "00"
+                      read pending-requests next record
+                          at end
+                              exit perform
+                          not at end
+                              if function trim(req-sender trailing) = function trim(current-user trailing)
+                                 or function trim(req-recipient trailing) = function trim(current-user trailing)
+                                  delete pending-requests
+                              end-if
+                      end-read
+                  end-perform
+              end-if
+              close pending-requests
+              exit.
+
+*>*******************************************************************
+*> Remove every rejected-connection audit record naming current-user
+*>*******************************************************************
+       purgeRejectedConnectionsForUser.
+              open i-o rejected-connections
+              if rejected-status = "00"
+                  perform until rejected-status not = "00"
+                      read rejected-connections next record
+                          at end
+                              exit perform
+                          not at end
+                              if function trim(rejected-sender trailing) = function trim(current-user trailing)
+                                 or function trim(rejected-recipient trailing) = function trim(current-user trailing)
+                                  delete rejected-connections
+                              end-if
+                      end-read
+                  end-perform
+              end-if
+              close rejected-connections
+              exit.
+
+*>*******************************************************************
+*> Remove every job posting created by current-user. Each deleted
+*> job's applications are cascade-deleted inline (purgeApplicationsFor
+*> JobKey), rather than buffered into a fixed-size table for a later
+*> pass, so the cascade is complete no matter how many postings a
+*> user owns
+*>*******************************************************************
+       purgeJobsForUser.
+              open i-o job-database
+              if job-database-status = "00"
+                  perform until job-database-status not = "00"
+                      read job-database next record
+                          at end
+                              exit perform
+                          not at end
+                              if function trim(job-creator trailing) = function trim(current-user trailing)
+                                  move job-key to purge-job-key-entry
+                                  delete job-database
+                                  perform purgeApplicationsForJobKey
+                              end-if
+                      end-read
+                  end-perform
+              end-if
+              close job-database
+              exit.
+
+*>*******************************************************************
+*> Remove every application-record against purge-job-key-entry,
+*> called once per job posting as it is deleted out of purgeJobsForUser
+*>*******************************************************************
+       purgeApplicationsForJobKey.
+              open i-o application-database
+              if application-database-status = "00"
+                  perform until application-database-status not = "00"
+                      read application-database next record
+                          at end
+                              exit perform
+                          not at end
+                              if function trim(application-job-key trailing) =
+                                 function trim(purge-job-key-entry trailing)
+                                  delete application-database
+                              end-if
+                      end-read
+                  end-perform
+              end-if
+              close application-database
+              exit.
+
+*>*******************************************************************
+*> Remove every application filed by current-user as an applicant
+*>*******************************************************************
+       purgeApplicationsForUser.
+              open i-o application-database
+              if application-database-status = "00"
+                  perform until application-database-status not = "00"
+                      read application-database next record
+                          at end
+                              exit perform
+                          not at end
+                              if function trim(application-username trailing) = function trim(current-user trailing)
+                                  delete application-database
+                              end-if
+                      end-read
+                  end-perform
+              end-if
+              close application-database
+              exit.
+
+*>*******************************************************************
+*> Remove every message sent or received by current-user
+*>*******************************************************************
+       purgeMessagesForUser.
+              open i-o message-database
+              if message-database-status = "00"
+                  perform until message-database-status not = "00"
+                      read message-database next record
+                          at end
+                              exit perform
+                          not at end
+                              if function trim(message-sender trailing) = function trim(current-user trailing)
+                                 or function trim(message-recipient trailing) = function trim(current-user trailing)
+                                  delete message-database
+                              end-if
+                      end-read
+                  end-perform
+              end-if
+              close message-database
+              exit.
+
+*>*******************************************************************
+*> Remove every profile-views.log row naming current-user as either
+*> the viewer or the viewed profile. LINE SEQUENTIAL has no DELETE, so
+*> every kept row is copied to a scratch file which is then swapped
+*> back over the original via the CBL_DELETE_FILE/CBL_RENAME_FILE
+*> runtime routines
+*>*******************************************************************
+       purgeProfileViewsForUser.
+              move 'N' to profile-views-done-flag
+              open input profile-views
+              if profile-views-status = "00"
+                  open output profile-views-temp
+                  perform until profile-views-done-flag = 'Y'
+                      read profile-views
+                          at end
+                              move 'Y' to profile-views-done-flag
+                          not at end
+                              unstring profile-view-line delimited by "|"
+                                  into viewer-split-viewer
+                                       viewer-split-viewed
+                                       viewer-split-date
+                              end-unstring
+                              if function trim(viewer-split-viewer trailing) not = function trim(current-user trailing)
+                              and function trim(viewer-split-viewed trailing) not = function trim(current-user trailing)
+                                  move profile-view-line to profile-view-temp-line
+                                  write profile-view-temp-line
+                              end-if
+                      end-read
+                  end-perform
+                  close profile-views
+                  close profile-views-temp
+                  call "CBL_DELETE_FILE" using profile-views-filename
+                  call "CBL_RENAME_FILE" using profile-views-temp-filename
+                                               profile-views-filename
+              else
+                  close profile-views
+              end-if
+              exit.
+
+*>*******************************************************************
+*> Remove every endorsements.log row naming current-user as either the
+*> endorser or the endorsed connection, using the same scratch-file
+*> swap as purgeProfileViewsForUser
+*>*******************************************************************
+       purgeEndorsementsForUser.
+              open input endorsements
+              if endorsements-status = "00"
+                  open output endorsements-temp
+                  perform until endorsements-status not = "00"
+                      read endorsements
+                          at end
+                              exit perform
+                          not at end
+                              unstring endorsement-line delimited by "|"
+                                  into endorsement-split-endorser
+                                       endorsement-split-endorsed
+                                       endorsement-split-skill
+                              end-unstring
+                              if function trim(endorsement-split-endorser trailing) not = function trim(current-user trailing)
+                              and function trim(endorsement-split-endorsed trailing) not = function trim(current-user trailing)
+                                  move endorsement-line to endorsement-temp-line
+                                  write endorsement-temp-line
+                              end-if
+                      end-read
+                  end-perform
+                  close endorsements
+                  close endorsements-temp
+                  call "CBL_DELETE_FILE" using endorsements-filename
+                  call "CBL_RENAME_FILE" using endorsements-temp-filename
+                                               endorsements-filename
+              else
+                  close endorsements
+              end-if
+              exit.
+
+*>*******************************************************************
+*> Profile Management Procedures
+*>*******************************************************************
+
+*>*******************************************************************
+*> Create or Edit Profile
+*>*******************************************************************
+       create-edit-profile.
+              move profile-create-title to output-buffer
+              perform outputLine
+
+              *> Load existing profile if it exists
+              move current-user to buffer-acct-username
+              perform findAcct
+              if acct-found
+                  *> Sucessfully retrieved account
+                  continue
+              else
+                  *> User somehow does not exist in database yet is signed in
+                  continue
+              end-if
+
+              *> Get required profile information
+              perform get-required-profile-info
+
+              *> Get optional profile information
+              perform get-optional-profile-info
+
+              *> Save profile
+              perform save-profile
+
+              move profile-saved-msg to output-buffer
+              perform outputLine
               exit.
 
 *>*******************************************************************
@@ -671,6 +1917,21 @@
                   move function trim(input-buffer trailing) to profile-about-me
               end-if
 
+              *> Open to Work / Open to Networking / Not Looking badge
+              move profile-status-prompt to output-buffer
+              perform outputLine
+              perform readInputLine
+              evaluate function trim(input-buffer trailing)
+                  when "1"
+                      move "OPEN TO WORK" to profile-status
+                  when "2"
+                      move "OPEN TO NETWORK" to profile-status
+                  when "3"
+                      move "NOT LOOKING" to profile-status
+                  when other
+                      continue
+              end-evaluate
+
               *> Experience entries
               move 1 to profile-counter
               move 'N' to profile-done-flag
@@ -770,6 +2031,49 @@
                       add 1 to profile-counter
                   end-if
               end-perform
+
+              *> References/Certifications entries
+              move 1 to profile-counter
+              move 'N' to profile-done-flag
+              perform until profile-done or profile-counter > 3 or not valid-read
+                  move spaces to output-buffer
+                  string "Reference/Certification #" delimited by size
+                         profile-counter delimited by size
+                         " - Name:" delimited by size
+                         into output-buffer
+                  end-string
+                  perform outputLine
+                  perform readInputLine
+
+                  if function trim(input-buffer trailing) = 'DONE' or
+                     function trim(input-buffer trailing) = 'done'
+                      move 'Y' to profile-done-flag
+                  else
+                      move function trim(input-buffer trailing) to ref-name(profile-counter)
+
+                      move spaces to output-buffer
+                      string "Reference/Certification #" delimited by size
+                             profile-counter delimited by size
+                             " - Organization/Issuer:" delimited by size
+                             into output-buffer
+                      end-string
+                      perform outputLine
+                      perform readInputLine
+                      move function trim(input-buffer trailing) to ref-organization(profile-counter)
+
+                      move spaces to output-buffer
+                      string "Reference/Certification #" delimited by size
+                             profile-counter delimited by size
+                             " - Date/Contact Info:" delimited by size
+                             into output-buffer
+                      end-string
+                      perform outputLine
+                      perform readInputLine
+                      move function trim(input-buffer trailing) to ref-detail(profile-counter)
+
+                      add 1 to profile-counter
+                  end-if
+              end-perform
               exit.
 
 *>*******************************************************************
@@ -806,6 +2110,18 @@
               move current-user to buffer-acct-username
               perform findAcct
 
+              *> Log the lookup if a caller flagged a viewer different
+              *> from the profile owner (profile-view-viewer is set by
+              *> searchByName/searchByKeyword/manageApplicant just
+              *> before they switch current-user to the owner being
+              *> looked up, and is cleared again below)
+              if acct-found
+              and function trim(profile-view-viewer trailing) not = spaces
+              and function trim(profile-view-viewer trailing) not = function trim(current-user trailing)
+                  perform recordProfileView
+              end-if
+              move spaces to profile-view-viewer
+
               if acct-found and function trim(profile-first-name trailing) not = spaces
                   move display_profile to output-buffer
                   perform outputLine
@@ -843,6 +2159,14 @@
                   end-string
                   perform outputLine
 
+                  *> Display Open to Work / Open to Networking / Not Looking badge
+                  move spaces to output-buffer
+                  string profile-status-prefix delimited by size
+                         function trim(profile-status trailing) delimited by size
+                         into output-buffer
+                  end-string
+                  perform outputLine
+
                   *> Display About Me if present
                   if function trim(profile-about-me trailing) not = spaces
                       move spaces to output-buffer
@@ -918,12 +2242,424 @@
                       end-if
                   end-perform
 
+                  *> Display References/Certifications
+                  move profile-ref-prefix to output-buffer
+                  perform outputLine
+                  perform varying profile-counter from 1 by 1 until profile-counter > 3
+                      if function trim(ref-name(profile-counter) trailing) not = spaces
+                          move spaces to output-buffer
+                          string profile-refname-prefix delimited by size
+                                 function trim(ref-name(profile-counter) trailing) delimited by size
+                                 into output-buffer
+                          end-string
+                          perform outputLine
+
+                          move spaces to output-buffer
+                          string profile-reforg-prefix delimited by size
+                                 function trim(ref-organization(profile-counter) trailing) delimited by size
+                                 into output-buffer
+                          end-string
+                          perform outputLine
+
+                          move spaces to output-buffer
+                          string profile-refdetail-prefix delimited by size
+                                 function trim(ref-detail(profile-counter) trailing) delimited by size
+                                 into output-buffer
+                          end-string
+                          perform outputLine
+                      end-if
+                  end-perform
+
+                  *> Display Skills with peer endorsement counts
+                  move "Skills:" to output-buffer
+                  perform outputLine
+                  move current-user to endorse-target-user
+
+                  move "01" to skill-lookup-id
+                  perform getSkillContent
+                  move "01" to endorsement-skill-id
+                  perform computeEndorsementCount
+                  if skill-completed(1) or endorsement-count > 0
+                      move spaces to output-buffer
+                      string "  - " delimited by size
+                             function trim(skill-title trailing) delimited by size
+                             " (" delimited by size
+                             function trim(endorsement-count leading) delimited by size
+                             " endorsement(s))" delimited by size
+                             into output-buffer
+                      end-string
+                      perform outputLine
+                  end-if
+
+                  move "02" to skill-lookup-id
+                  perform getSkillContent
+                  move "02" to endorsement-skill-id
+                  perform computeEndorsementCount
+                  if skill-completed(2) or endorsement-count > 0
+                      move spaces to output-buffer
+                      string "  - " delimited by size
+                             function trim(skill-title trailing) delimited by size
+                             " (" delimited by size
+                             function trim(endorsement-count leading) delimited by size
+                             " endorsement(s))" delimited by size
+                             into output-buffer
+                      end-string
+                      perform outputLine
+                  end-if
+
+                  move "03" to skill-lookup-id
+                  perform getSkillContent
+                  move "03" to endorsement-skill-id
+                  perform computeEndorsementCount
+                  if skill-completed(3) or endorsement-count > 0
+                      move spaces to output-buffer
+                      string "  - " delimited by size
+                             function trim(skill-title trailing) delimited by size
+                             " (" delimited by size
+                             function trim(endorsement-count leading) delimited by size
+                             " endorsement(s))" delimited by size
+                             into output-buffer
+                      end-string
+                      perform outputLine
+                  end-if
+
+                  move "04" to skill-lookup-id
+                  perform getSkillContent
+                  move "04" to endorsement-skill-id
+                  perform computeEndorsementCount
+                  if skill-completed(4) or endorsement-count > 0
+                      move spaces to output-buffer
+                      string "  - " delimited by size
+                             function trim(skill-title trailing) delimited by size
+                             " (" delimited by size
+                             function trim(endorsement-count leading) delimited by size
+                             " endorsement(s))" delimited by size
+                             into output-buffer
+                      end-string
+                      perform outputLine
+                  end-if
+
+                  move "05" to skill-lookup-id
+                  perform getSkillContent
+                  move "05" to endorsement-skill-id
+                  perform computeEndorsementCount
+                  if skill-completed(5) or endorsement-count > 0
+                      move spaces to output-buffer
+                      string "  - " delimited by size
+                             function trim(skill-title trailing) delimited by size
+                             " (" delimited by size
+                             function trim(endorsement-count leading) delimited by size
+                             " endorsement(s))" delimited by size
+                             into output-buffer
+                      end-string
+                      perform outputLine
+                  end-if
+
                   move profile-separator to output-buffer
                   perform outputLine
               else
-                  move "No profile found. Please create a profile first." to output-buffer
-                  perform outputLine
+                  move "No profile found. Please create a profile first." to output-buffer
+                  perform outputLine
+              end-if
+              exit.
+
+*>*******************************************************************
+*> Seed the skills-database with its five lesson records the first
+*> time the program runs against a fresh install (no-op afterwards)
+*>*******************************************************************
+       seedSkillsDatabase.
+              open i-o skills-database
+              if skills-file-missing
+                  open output skills-database
+                  close skills-database
+                  open i-o skills-database
+              end-if
+
+              move "01" to skill-id
+              read skills-database
+                  invalid key
+                      move "01" to skill-id
+                      move "Time Management" to skill-title
+                      move "Block out study time the same way you would block out a class, and protect it from other commitments once it is on the calendar." to skill-description
+                      move "https://www.coursera.org/learn/work-smarter-not-harder" to skill-link
+                      write skill-record
+
+                      move "02" to skill-id
+                      move "Teamwork" to skill-title
+                      move "Agree on who owns each task before work starts, and share progress early so teammates can adjust before a deadline." to skill-description
+                      move "https://www.coursera.org/learn/teamwork-skills" to skill-link
+                      write skill-record
+
+                      move "03" to skill-id
+                      move "Public Speaking" to skill-title
+                      move "Open with the point you most want remembered, practice out loud, and pause after key points instead of filling silence." to skill-description
+                      move "https://www.coursera.org/learn/public-speaking" to skill-link
+                      write skill-record
+
+                      move "04" to skill-id
+                      move "Resume Writing" to skill-title
+                      move "Lead each bullet with the result before the action, use numbers wherever you can, and tailor the top third to the role." to skill-description
+                      move "https://www.coursera.org/learn/resume-writing" to skill-link
+                      write skill-record
+
+                      move "05" to skill-id
+                      move "Networking Basics" to skill-title
+                      move "Reach out before you need something, ask about the other person's work first, and follow up with a short thank-you." to skill-description
+                      move "https://www.coursera.org/learn/networking-basics" to skill-link
+                      write skill-record
+              end-read
+              close skills-database
+              exit.
+
+*>*******************************************************************
+*> Seed the language-strings database with English and Spanish text
+*> for the message-ids currently routed through getLangLine (the
+*> welcome banner, login success/failure, and the post-login-menu
+*> labels). Further message-ids can be added here the same way the
+*> skills lesson content is added above, a row at a time - most of the
+*> program's other output-buffer literals are not yet migrated.
+*>*******************************************************************
+       seedLanguageStrings.
+              open i-o language-strings
+              if lang-file-missing
+                  open output language-strings
+                  close language-strings
+                  open i-o language-strings
+              end-if
+
+              move "WELCOME   " to lang-message-id
+              move "EN" to lang-language-code
+              string lang-message-id delimited by size
+                     lang-language-code delimited by size
+                     into lang-key
+              end-string
+              read language-strings
+                  invalid key
+                      move "Welcome to inCollege! Select an option" to lang-text
+                      write lang-string-record
+
+                      move "ES" to lang-language-code
+                      string lang-message-id delimited by size
+                             lang-language-code delimited by size
+                             into lang-key
+                      end-string
+                      move "¡Bienvenido a inCollege! Seleccione una opcion" to lang-text
+                      write lang-string-record
+
+                      move "LOGINOK   " to lang-message-id
+                      move "EN" to lang-language-code
+                      string lang-message-id delimited by size
+                             lang-language-code delimited by size
+                             into lang-key
+                      end-string
+                      move "You have successfully logged in" to lang-text
+                      write lang-string-record
+
+                      move "ES" to lang-language-code
+                      string lang-message-id delimited by size
+                             lang-language-code delimited by size
+                             into lang-key
+                      end-string
+                      move "Ha iniciado sesion exitosamente" to lang-text
+                      write lang-string-record
+
+                      move "LOGINBAD  " to lang-message-id
+                      move "EN" to lang-language-code
+                      string lang-message-id delimited by size
+                             lang-language-code delimited by size
+                             into lang-key
+                      end-string
+                      move "Incorrect username/password, please try again" to lang-text
+                      write lang-string-record
+
+                      move "ES" to lang-language-code
+                      string lang-message-id delimited by size
+                             lang-language-code delimited by size
+                             into lang-key
+                      end-string
+                      move "Usuario/contrasena incorrectos, intente de nuevo" to lang-text
+                      write lang-string-record
+
+                      *> Post-login-menu labels
+                      move "PL1       " to lang-message-id
+                      move "EN" to lang-language-code
+                      string lang-message-id delimited by size lang-language-code delimited by size into lang-key end-string
+                      move "[1] Create/Edit My Profile" to lang-text
+                      write lang-string-record
+                      move "ES" to lang-language-code
+                      string lang-message-id delimited by size lang-language-code delimited by size into lang-key end-string
+                      move "[1] Crear/Editar Mi Perfil" to lang-text
+                      write lang-string-record
+
+                      move "PL2       " to lang-message-id
+                      move "EN" to lang-language-code
+                      string lang-message-id delimited by size lang-language-code delimited by size into lang-key end-string
+                      move "[2] View My Profile" to lang-text
+                      write lang-string-record
+                      move "ES" to lang-language-code
+                      string lang-message-id delimited by size lang-language-code delimited by size into lang-key end-string
+                      move "[2] Ver Mi Perfil" to lang-text
+                      write lang-string-record
+
+                      move "PL3       " to lang-message-id
+                      move "EN" to lang-language-code
+                      string lang-message-id delimited by size lang-language-code delimited by size into lang-key end-string
+                      move "[3] Search for User" to lang-text
+                      write lang-string-record
+                      move "ES" to lang-language-code
+                      string lang-message-id delimited by size lang-language-code delimited by size into lang-key end-string
+                      move "[3] Buscar Usuario" to lang-text
+                      write lang-string-record
+
+                      move "PL4       " to lang-message-id
+                      move "EN" to lang-language-code
+                      string lang-message-id delimited by size lang-language-code delimited by size into lang-key end-string
+                      move "[4] Learn a New Skill" to lang-text
+                      write lang-string-record
+                      move "ES" to lang-language-code
+                      string lang-message-id delimited by size lang-language-code delimited by size into lang-key end-string
+                      move "[4] Aprender una Nueva Habilidad" to lang-text
+                      write lang-string-record
+
+                      move "PL5       " to lang-message-id
+                      move "EN" to lang-language-code
+                      string lang-message-id delimited by size lang-language-code delimited by size into lang-key end-string
+                      move "[5] Job search/internship" to lang-text
+                      write lang-string-record
+                      move "ES" to lang-language-code
+                      string lang-message-id delimited by size lang-language-code delimited by size into lang-key end-string
+                      move "[5] Busqueda de empleo/pasantia" to lang-text
+                      write lang-string-record
+
+                      move "PL6       " to lang-message-id
+                      move "EN" to lang-language-code
+                      string lang-message-id delimited by size lang-language-code delimited by size into lang-key end-string
+                      move "[6] View My Pending Connection Requests" to lang-text
+                      write lang-string-record
+                      move "ES" to lang-language-code
+                      string lang-message-id delimited by size lang-language-code delimited by size into lang-key end-string
+                      move "[6] Ver Mis Solicitudes de Conexion Pendientes" to lang-text
+                      write lang-string-record
+
+                      move "PL7       " to lang-message-id
+                      move "EN" to lang-language-code
+                      string lang-message-id delimited by size lang-language-code delimited by size into lang-key end-string
+                      move "[7] View My Connections" to lang-text
+                      write lang-string-record
+                      move "ES" to lang-language-code
+                      string lang-message-id delimited by size lang-language-code delimited by size into lang-key end-string
+                      move "[7] Ver Mis Conexiones" to lang-text
+                      write lang-string-record
+
+                      move "PL8       " to lang-message-id
+                      move "EN" to lang-language-code
+                      string lang-message-id delimited by size lang-language-code delimited by size into lang-key end-string
+                      move "[8] Messages" to lang-text
+                      write lang-string-record
+                      move "ES" to lang-language-code
+                      string lang-message-id delimited by size lang-language-code delimited by size into lang-key end-string
+                      move "[8] Mensajes" to lang-text
+                      write lang-string-record
+
+                      move "PL9       " to lang-message-id
+                      move "EN" to lang-language-code
+                      string lang-message-id delimited by size lang-language-code delimited by size into lang-key end-string
+                      move "[9] Delete My Account" to lang-text
+                      write lang-string-record
+                      move "ES" to lang-language-code
+                      string lang-message-id delimited by size lang-language-code delimited by size into lang-key end-string
+                      move "[9] Eliminar Mi Cuenta" to lang-text
+                      write lang-string-record
+
+                      move "PLV       " to lang-message-id
+                      move "EN" to lang-language-code
+                      string lang-message-id delimited by size lang-language-code delimited by size into lang-key end-string
+                      move "[v] Who Viewed My Profile" to lang-text
+                      write lang-string-record
+                      move "ES" to lang-language-code
+                      string lang-message-id delimited by size lang-language-code delimited by size into lang-key end-string
+                      move "[v] Quien Vio Mi Perfil" to lang-text
+                      write lang-string-record
+
+                      move "PLW       " to lang-message-id
+                      move "EN" to lang-language-code
+                      string lang-message-id delimited by size lang-language-code delimited by size into lang-key end-string
+                      move "[w] What's New" to lang-text
+                      write lang-string-record
+                      move "ES" to lang-language-code
+                      string lang-message-id delimited by size lang-language-code delimited by size into lang-key end-string
+                      move "[w] Novedades" to lang-text
+                      write lang-string-record
+
+                      move "LOGOUT    " to lang-message-id
+                      move "EN" to lang-language-code
+                      string lang-message-id delimited by size lang-language-code delimited by size into lang-key end-string
+                      move "[q] Logout" to lang-text
+                      write lang-string-record
+                      move "ES" to lang-language-code
+                      string lang-message-id delimited by size lang-language-code delimited by size into lang-key end-string
+                      move "[q] Cerrar Sesion" to lang-text
+                      write lang-string-record
+              end-read
+              close language-strings
+              exit.
+
+*>*******************************************************************
+*> Resolve message-id through the language-strings database for
+*> current-language (falling back to EN, then to the caller-supplied
+*> lang-fallback-text if neither row exists) and print it via outputLine
+*> Input:  lang-lookup-id, current-language, lang-fallback-text
+*> Output: None (prints the resolved line)
+*>*******************************************************************
+       getLangLine.
+              move spaces to output-buffer
+              move lang-lookup-id to lang-message-id
+              move current-language to lang-language-code
+              string lang-message-id delimited by size
+                     lang-language-code delimited by size
+                     into lang-key
+              end-string
+
+              open input language-strings
+              if lang-ok
+                  read language-strings
+                      key is lang-key
+                      invalid key
+                          move "EN" to lang-language-code
+                          string lang-message-id delimited by size
+                                 lang-language-code delimited by size
+                                 into lang-key
+                          end-string
+                          read language-strings
+                              key is lang-key
+                              invalid key
+                                  move lang-fallback-text to output-buffer
+                              not invalid key
+                                  move lang-text to output-buffer
+                          end-read
+                      not invalid key
+                          move lang-text to output-buffer
+                  end-read
+              else
+                  move lang-fallback-text to output-buffer
               end-if
+              close language-strings
+              perform outputLine
+              exit.
+
+*>*******************************************************************
+*> Look up one skill's content by skill-lookup-id
+*> Input:  skill-lookup-id
+*> Output: skill-title/skill-description/skill-link if found,
+*>         skills-status "23" (not found) otherwise
+*>*******************************************************************
+       getSkillContent.
+              open input skills-database
+              move skill-lookup-id to skill-id
+              read skills-database
+                  key is skill-id
+              end-read
+              close skills-database
               exit.
 
 *>*******************************************************************
@@ -931,18 +2667,88 @@
 *>*******************************************************************
        skills-menu.
               perform until not valid-read
+                  *> Reload the latest completion flags for this user
+                  move current-user to buffer-acct-username
+                  perform findAcct
+
                   move skills-title to output-buffer
                   perform outputLine
-                  move skill1 to output-buffer
+
+                  move "01" to skill-lookup-id
+                  perform getSkillContent
+                  move spaces to output-buffer
+                  string "[1] " delimited by size
+                         function trim(skill-title trailing) delimited by size
+                         into output-buffer
+                  end-string
+                  if skill-completed(1)
+                      string output-buffer delimited by size
+                             skill-completed-tag delimited by size
+                             into output-buffer
+                      end-string
+                  end-if
                   perform outputLine
-                  move skill2 to output-buffer
+
+                  move "02" to skill-lookup-id
+                  perform getSkillContent
+                  move spaces to output-buffer
+                  string "[2] " delimited by size
+                         function trim(skill-title trailing) delimited by size
+                         into output-buffer
+                  end-string
+                  if skill-completed(2)
+                      string output-buffer delimited by size
+                             skill-completed-tag delimited by size
+                             into output-buffer
+                      end-string
+                  end-if
                   perform outputLine
-                  move skill3 to output-buffer
+
+                  move "03" to skill-lookup-id
+                  perform getSkillContent
+                  move spaces to output-buffer
+                  string "[3] " delimited by size
+                         function trim(skill-title trailing) delimited by size
+                         into output-buffer
+                  end-string
+                  if skill-completed(3)
+                      string output-buffer delimited by size
+                             skill-completed-tag delimited by size
+                             into output-buffer
+                      end-string
+                  end-if
                   perform outputLine
-                  move skill4 to output-buffer
+
+                  move "04" to skill-lookup-id
+                  perform getSkillContent
+                  move spaces to output-buffer
+                  string "[4] " delimited by size
+                         function trim(skill-title trailing) delimited by size
+                         into output-buffer
+                  end-string
+                  if skill-completed(4)
+                      string output-buffer delimited by size
+                             skill-completed-tag delimited by size
+                             into output-buffer
+                      end-string
+                  end-if
                   perform outputLine
-                  move skill5 to output-buffer
+
+                  move "05" to skill-lookup-id
+                  perform getSkillContent
+                  move spaces to output-buffer
+                  string "[5] " delimited by size
+                         function trim(skill-title trailing) delimited by size
+                         into output-buffer
+                  end-string
+                  if skill-completed(5)
+                      string output-buffer delimited by size
+                             skill-completed-tag delimited by size
+                             into output-buffer
+                      end-string
+                  end-if
                   perform outputLine
+
                   move go-back to output-buffer
                   perform outputLine
                   move choice-prompt to input-prompt
@@ -950,21 +2756,31 @@
                   move input-buffer(1:1) to menu-choice
 
                   evaluate true
-                      when menu-choice = '1'
-                          move "This skill is under construction." to output-buffer
-                          perform outputLine
-                      when menu-choice = '2'
-                          move "This skill is under construction." to output-buffer
-                          perform outputLine
-                      when menu-choice = '3'
-                          move "This skill is under construction." to output-buffer
-                          perform outputLine
-                      when menu-choice = '4'
-                          move "This skill is under construction." to output-buffer
-                          perform outputLine
-                      when menu-choice = '5'
-                          move "This skill is under construction." to output-buffer
-                          perform outputLine
+                      when menu-choice = '1' or '2' or '3' or '4' or '5'
+                          move spaces to skill-lookup-id
+                          move "0" to skill-lookup-id(1:1)
+                          move menu-choice to skill-lookup-id(2:1)
+                          perform getSkillContent
+                          if skills-ok
+                              move spaces to output-buffer
+                              string "--- " delimited by size
+                                     function trim(skill-title trailing) delimited by size
+                                     " ---" delimited by size
+                                     into output-buffer
+                              end-string
+                              perform outputLine
+                              move skill-description to output-buffer
+                              perform outputLine
+                              move spaces to output-buffer
+                              string "Learn more: " delimited by size
+                                     function trim(skill-link trailing) delimited by size
+                                     into output-buffer
+                              end-string
+                              perform outputLine
+                              move menu-choice to skill-choice-num
+                              set skill-completed(skill-choice-num) to true
+                              perform updateAcct
+                          end-if
                       when menu-choice = 'q' or not valid-read
                           exit perform
                       when other
@@ -978,7 +2794,7 @@
        accountCreation.
               *> Verify that we aren't at max accounts
               perform findNumAccounts.
-              if num-accounts < 6
+              if num-accounts < max-accounts
                   initialize acct-record
                   move "N" to profile-has-data
 
@@ -1001,24 +2817,67 @@
                        end-if
                   end-perform
 
-                  perform with test after until valid-password or not valid-read
-                      move "Password: " to input-prompt
-                      perform readInputLine
-                      move input-buffer to buffer-acct-password
+                  move 'N' to passwords-match-flag
+                  perform with test after until passwords-match or not valid-read
+                      perform with test after until valid-password or not valid-read
+                          move "Password: " to input-prompt
+                          perform readInputLine
+                          move input-buffer to buffer-acct-password
 
-                      perform validate-password
-                      if not valid-password
-                          move "Password must be between 8-12 characters, contain 1 capital letter, 1 digit, and 1 special character" to output-buffer
-                          perform outputLine
+                          perform validate-password
+                          if not valid-password
+                              move "Password must be between 8-12 characters, contain 1 capital letter, 1 digit, and 1 special character" to output-buffer
+                              perform outputLine
+                          end-if
+                      end-perform
+
+                      if valid-password and valid-read
+                          move "Confirm Password: " to input-prompt
+                          perform readInputLine
+                          move input-buffer to acct-confirm-password
+
+                          if function trim(acct-confirm-password trailing) = function trim(buffer-acct-password trailing)
+                              move 'Y' to passwords-match-flag
+                          else
+                              move "Passwords do not match. Please try again." to output-buffer
+                              perform outputLine
+                          end-if
+                      else
+                          move 'Y' to passwords-match-flag
                       end-if
                   end-perform
 
                   if valid-password and valid-read
-                      perform addAcct
-                      *> If all works, run this:
+                      move "Security question (used to recover your password):" to output-buffer
+                      perform outputLine
+                      move "> " to input-prompt
+                      perform readInputLine
+                      move function trim(input-buffer trailing) to acct-security-question
+
+                      move "Answer to your security question:" to output-buffer
                       perform outputLine
-                      move "Account has successfully been created" to output-buffer
+                      move "> " to input-prompt
+                      perform readInputLine
+                      move function trim(input-buffer trailing) to acct-security-answer
+
+                      move "Preferred language / Idioma preferido: [1] English [2] Espanol (default English):" to output-buffer
                       perform outputLine
+                      move "> " to input-prompt
+                      perform readInputLine
+                      if function trim(input-buffer trailing) = "2"
+                          move "ES" to acct-language
+                      else
+                          move "EN" to acct-language
+                      end-if
+
+                      perform addAcct
+                      if duplicate-user
+                          move "That username was just taken by another signup. Please start over with a different username." to output-buffer
+                          perform outputLine
+                      else
+                          move "Account has successfully been created" to output-buffer
+                          perform outputLine
+                      end-if
                   end-if
               else
                       move "All permitted accounts have been created, please come back later" to output-buffer
@@ -1077,8 +2936,12 @@
 
 
               if acct-database-status = "00"
+                  *> Fold case and trailing/leading spaces so "Alice" and
+                  *> "alice" always resolve to the same acct-record
+                  move function upper-case(function trim(buffer-acct-username trailing)) to buffer-acct-username
                   move buffer-acct-username to acct-username
                   move buffer-acct-password to acct-password
+                  move function current-date(1:8) to acct-created-date
                   write acct-record
 
                   if user-already-exists move "3" to acct-status
@@ -1130,6 +2993,9 @@
               open input acct-database.
 
               if acct-database-status = "00"
+                  *> Fold case and trailing/leading spaces so "Alice" and
+                  *> "alice" always resolve to the same acct-record
+                  move function upper-case(function trim(buffer-acct-username trailing)) to buffer-acct-username
                   move buffer-acct-username to acct-username
                   read acct-database
                       key is acct-username
@@ -1196,12 +3062,32 @@
               close acct-database.
               exit.
 
+*>*******************************************************************
+*> Search for User - offers a search by exact name (the original
+*> behavior) or a new search by university/major substring match
+*>*******************************************************************
+       searchUserProfile.
+              move "[1] Search by Name" to output-buffer
+              perform outputLine
+              move "[2] Search by University/Major" to output-buffer
+              perform outputLine
+              move "> " to input-prompt
+              perform readInputLine
+
+              evaluate true
+                  when input-buffer = '2'
+                      perform searchByKeyword
+                  when other
+                      perform searchByName
+              end-evaluate
+              exit.
+
 *>*******************************************************************
 *> Search User by Name - Uses findProfile function
 *> Input: Takes first and last name input from user
 *> Output: Displays profile if found, error message if not
 *>*******************************************************************
-       searchUserProfile.
+       searchByName.
               move "Enter the first name to search for:" to output-buffer
               perform outputLine
               perform readInputLine
@@ -1224,6 +3110,7 @@
                   if profile-exists
                       *> Temporarily store current user and switch to searched user
                       move current-user to temp-current-user
+                      move current-user to profile-view-viewer
                       move buffer-acct-username to current-user
 
                       *> Use existing view-profile function
@@ -1254,6 +3141,95 @@
               end-if
               exit.
 
+*>*******************************************************************
+*> Search User by University or Major (substring match)
+*> Input: keyword typed by the user
+*> Output: lists every matching account, then lets the user pick one
+*>         to view (reusing the same profile + send-request flow)
+*>*******************************************************************
+       searchByKeyword.
+              move "Enter a university or major to search for:" to output-buffer
+              perform outputLine
+              perform readInputLine
+              move function trim(input-buffer trailing) to buffer-keyword
+
+              move 0 to keyword-match-count
+              open input acct-database
+              if acct-database-status = "00"
+                  perform until not database-good-read
+                      read acct-database next record
+                          at end
+                              exit perform
+                          not at end
+                              move 0 to substr-count
+                              inspect function trim(profile-university trailing)
+                                  tallying substr-count for all function trim(buffer-keyword trailing)
+                              if substr-count = 0
+                                  inspect function trim(profile-major trailing)
+                                      tallying substr-count for all function trim(buffer-keyword trailing)
+                              end-if
+                              if substr-count > 0 and keyword-match-count < 50
+                                  add 1 to keyword-match-count
+                                  move acct-username to keyword-match-username-entry(keyword-match-count)
+
+                                  move spaces to output-buffer
+                                  string "[" delimited by size
+                                         function trim(keyword-match-count leading) delimited by size
+                                         "] " delimited by size
+                                         function trim(profile-first-name trailing) delimited by size
+                                         " " delimited by size
+                                         function trim(profile-last-name trailing) delimited by size
+                                         " - " delimited by size
+                                         function trim(profile-major trailing) delimited by size
+                                         ", " delimited by size
+                                         function trim(profile-university trailing) delimited by size
+                                         into output-buffer
+                                  end-string
+                                  perform outputLine
+                              end-if
+                      end-read
+                  end-perform
+              end-if
+              close acct-database
+
+              if keyword-match-count = 0
+                  move "No matching users found." to output-buffer
+                  perform outputLine
+              else
+                  move "Enter number to view profile (q to go back):" to output-buffer
+                  perform outputLine
+                  move "> " to input-prompt
+                  perform readInputLine
+                  if input-buffer not = 'q' and valid-read
+                      move function trim(input-buffer trailing) to keyword-match-index
+                      if keyword-match-index >= 1 and keyword-match-index <= keyword-match-count
+                          move current-user to temp-current-user
+                          move current-user to profile-view-viewer
+                          move keyword-match-username-entry(keyword-match-index) to current-user
+                          perform view-profile
+
+                          move send-conn-1 to output-buffer
+                          perform outputLine
+                          move send-conn-2 to output-buffer
+                          perform outputLine
+                          move conn-choice-prompt to input-prompt
+                          perform readInputLine
+                          move input-buffer(1:1) to menu-choice
+                          if menu-choice = '1'
+                              move temp-current-user to pending-sender
+                              move keyword-match-username-entry(keyword-match-index) to pending-recipient
+                              perform sendConnectionRequest
+                          end-if
+
+                          move temp-current-user to current-user
+                      else
+                          move "Invalid selection." to output-buffer
+                          perform outputLine
+                      end-if
+                  end-if
+              end-if
+              exit.
+
 
 *>*******************************************************************
 *> Password validation routine
@@ -1347,6 +3323,264 @@
               end-if
               exit.
 
+*> Paragraph: confirmAction
+*> Purpose:   Generic second confirmation any delete-capable paragraph
+*>            can perform before its delete/rewrite-to-remove statement
+*>            executes, so a single fat-fingered menu keystroke can't
+*>            fire a destructive action by itself
+*> Input:     None
+*> Output:    confirm-action-flag - 'Y' (action-confirmed) if the user
+*>            typed CONFIRM, 'N' otherwise
+       confirmAction.
+              move "Type CONFIRM to proceed, or anything else to cancel: " to input-prompt
+              perform readInputLine
+              if function trim(input-buffer trailing) = "CONFIRM"
+                  move 'Y' to confirm-action-flag
+              else
+                  move 'N' to confirm-action-flag
+              end-if
+              exit.
+
+
+*> Paragraph: checkResumeCheckpoint
+*> Purpose:   Detects a leftover checkpoint marker written by a prior run
+*>            that was truncated mid-transaction (input.txt exhausted
+*>            before the in-flight mutation's clearCheckpoint ran) and
+*>            surfaces it to the operator at startup, so an interrupted
+*>            accept/reject, withdrawal, or job edit is resumed by hand
+*>            instead of being silently dropped. Always clears the marker
+*>            afterward so the next interrupted transaction starts clean.
+*> Input:     None
+*> Output:    None
+       checkResumeCheckpoint.
+              move spaces to restart-checkpoint-text
+              open input restart-log
+              if restart-log-status = "00"
+                  read restart-log into restart-checkpoint-text
+                      at end
+                          move spaces to restart-checkpoint-text
+                  end-read
+                  close restart-log
+                  if restart-checkpoint-text not = spaces
+                      move "RESUME NOTICE: the previous run was interrupted mid-transaction:" to output-buffer
+                      perform outputLine
+                      move restart-checkpoint-text to output-buffer
+                      perform outputLine
+                      move "Please verify that record by hand; resuming with a clean checkpoint." to output-buffer
+                      perform outputLine
+                  end-if
+              end-if
+              perform clearCheckpoint
+              exit.
+
+*> Paragraph: writeCheckpoint
+*> Purpose:   Records a marker for an in-flight multi-step file mutation
+*>            (accept/reject a connection request, withdraw an
+*>            application, edit or delete a job posting) so a batch run
+*>            truncated mid-transaction can be resumed at that exact
+*>            transaction instead of silently dropping it
+*> Input:     restart-checkpoint-text - description of the transaction
+*> Output:    None
+       writeCheckpoint.
+              open output restart-log
+              if restart-log-status = "00"
+                  write restart-log-line from restart-checkpoint-text
+              end-if
+              close restart-log
+              exit.
+
+*> Paragraph: clearCheckpoint
+*> Purpose:   Clears the checkpoint marker once its transaction has
+*>            completed successfully
+*> Input:     None
+*> Output:    None
+       clearCheckpoint.
+              open output restart-log
+              close restart-log
+              exit.
+
+*> Paragraph: recordProfileView
+*> Purpose:   Appends a "viewer|viewed|date" line to the profile view
+*>            log whenever one user looks up another's profile
+*> Input:     profile-view-viewer - the viewer's username
+*>            current-user        - the profile owner being viewed
+*> Output:    None
+       recordProfileView.
+              move function current-date(1:8) to profile-view-date
+              open extend profile-views
+              if profile-views-status = "35"
+                  open output profile-views
+              end-if
+              if profile-views-status = "00"
+                  move spaces to profile-view-line
+                  string function trim(profile-view-viewer trailing) delimited by size
+                         "|" delimited by size
+                         function trim(current-user trailing) delimited by size
+                         "|" delimited by size
+                         profile-view-date delimited by size
+                         into profile-view-line
+                  end-string
+                  write profile-view-line
+              end-if
+              close profile-views
+              exit.
+
+*> Paragraph: viewProfileViewers
+*> Purpose:   Lists the most recent people who have looked up the
+*>            current user's profile, newest first
+*> Input:     current-user - the profile owner whose log entries we want
+*> Output:    None
+       viewProfileViewers.
+              move profile-viewers-title to output-buffer
+              perform outputLine
+              move 0 to viewer-count
+              move 'N' to profile-views-done-flag
+
+              open input profile-views
+              if profile-views-status = "00"
+                  perform until profile-views-done-flag = 'Y'
+                      read profile-views
+                          at end
+                              move 'Y' to profile-views-done-flag
+                          not at end
+                              unstring profile-view-line delimited by "|"
+                                  into viewer-split-viewer
+                                       viewer-split-viewed
+                                       viewer-split-date
+                              end-unstring
+                              if function trim(viewer-split-viewed trailing) = function trim(current-user trailing)
+                              and viewer-count < 50
+                                  add 1 to viewer-count
+                                  move viewer-split-viewer to viewer-name-entry(viewer-count)
+                                  move viewer-split-date to viewer-date-entry(viewer-count)
+                              end-if
+                      end-read
+                  end-perform
+                  close profile-views
+              end-if
+
+              *> Bubble-sort the collected viewers newest-first by date
+              perform varying viewer-sort-idx from 1 by 1
+                  until viewer-sort-idx > viewer-count - 1
+                  perform varying viewer-sort-jdx from 1 by 1
+                      until viewer-sort-jdx > viewer-count - viewer-sort-idx
+                      if viewer-date-entry(viewer-sort-jdx) < viewer-date-entry(viewer-sort-jdx + 1)
+                          move viewer-name-entry(viewer-sort-jdx) to viewer-swap-name
+                          move viewer-name-entry(viewer-sort-jdx + 1) to viewer-name-entry(viewer-sort-jdx)
+                          move viewer-swap-name to viewer-name-entry(viewer-sort-jdx + 1)
+
+                          move viewer-date-entry(viewer-sort-jdx) to viewer-swap-date
+                          move viewer-date-entry(viewer-sort-jdx + 1) to viewer-date-entry(viewer-sort-jdx)
+                          move viewer-swap-date to viewer-date-entry(viewer-sort-jdx + 1)
+                      end-if
+                  end-perform
+              end-perform
+
+              if viewer-count = 0
+                  move profile-viewers-empty to output-buffer
+                  perform outputLine
+              else
+                  perform varying viewer-index from 1 by 1
+                      until viewer-index > viewer-count
+                      move spaces to output-buffer
+                      string "- " delimited by size
+                             function trim(viewer-name-entry(viewer-index) trailing) delimited by size
+                             " (viewed on " delimited by size
+                             viewer-date-entry(viewer-index) delimited by size
+                             ")" delimited by size
+                             into output-buffer
+                      end-string
+                      perform outputLine
+                  end-perform
+              end-if
+              exit.
+
+*>*******************************************************************
+*> Network Digest ("What's New") - tallies pending connection
+*> requests, connections made today, and unread messages addressed
+*> to current-user, and reports all three in one combined screen
+*>*******************************************************************
+       networkDigest.
+              move function current-date(1:8) to digest-today
+              move 0 to digest-my-pending
+              move 0 to digest-my-unread
+              move 0 to digest-my-new-conn
+
+              open input pending-requests
+              if pending-status = "00"
+                  perform until pending-status not = "00"
+                      read pending-requests next record
+                          at end
+                              exit perform
+                          not at end
+                              if function trim(req-recipient trailing) = function trim(current-user trailing)
+                                  add 1 to digest-my-pending
+                              end-if
+                      end-read
+                  end-perform
+              end-if
+              close pending-requests
+
+              open input message-database
+              if message-database-status = "00"
+                  perform until message-database-status not = "00"
+                      read message-database next record
+                          at end
+                              exit perform
+                          not at end
+                              if function trim(message-recipient trailing) = function trim(current-user trailing)
+                              and message-unread
+                                  add 1 to digest-my-unread
+                              end-if
+                      end-read
+                  end-perform
+              end-if
+              close message-database
+
+              open input connection-database
+              if connection-ok
+                  perform until connection-database-status not = "00"
+                      read connection-database next record
+                          at end
+                              exit perform
+                          not at end
+                              if (function trim(connection-user-1 trailing) = function trim(current-user trailing)
+                              or function trim(connection-user-2 trailing) = function trim(current-user trailing))
+                              and connection-created-date = digest-today
+                                  add 1 to digest-my-new-conn
+                              end-if
+                      end-read
+                  end-perform
+              end-if
+              close connection-database
+
+              move "--- What's New ---" to output-buffer
+              perform outputLine
+
+              move spaces to output-buffer
+              string "Pending connection requests: " delimited by size
+                     function trim(digest-my-pending leading) delimited by size
+                     into output-buffer
+              end-string
+              perform outputLine
+
+              move spaces to output-buffer
+              string "New connections today: " delimited by size
+                     function trim(digest-my-new-conn leading) delimited by size
+                     into output-buffer
+              end-string
+              perform outputLine
+
+              move spaces to output-buffer
+              string "Unread messages: " delimited by size
+                     function trim(digest-my-unread leading) delimited by size
+                     into output-buffer
+              end-string
+              perform outputLine
+
+              move "--------------------" to output-buffer
+              perform outputLine
+              exit.
 
 *> Paragraph: outputLine
 *> Purpose:   Prints string in buffer to console and saves to output log
@@ -1427,7 +3661,7 @@
 
 
        displayDashedLine.
-              move "â€”â€”â€”â€”â€”â€”â€”â€”â€”â€”â€”â€”â€”â€”â€”â€”â€”â€”â€”â€”â€”â€”â€”â€”â€”â€”â€”â€”â€”â€”â€”â€”â€”â€”â€”â€”â€”â€”â€”â€”â€”â€”â€”â€”â€”â€”â€”â€”â€”â€”â€”â€”â€”â€”â€”â€”â€”â€”â€”â€”â€”â€”â€”â€”â€”â€”â€”â€”â€”â€”â€”â€”â€”â€”â€”â€”â€”â€”â€”â€”â€”â€”â€”â€”â€”â€”â€”â€”â€”â€”â€”â€”" to output-buffer.
+              move "----------------------------------------------------------------------------------------------" to output-buffer.
               perform outputLine.
               exit.
 
@@ -1449,41 +3683,67 @@
                               exit perform
                           not at end
                               if function trim(req-recipient trailing) = function trim(current-user trailing)
+                              and pending-count < 50
                                   add 1 to pending-count
-                                  move spaces to output-buffer
-                                  string "- " delimited by size
-                                         function trim(req-sender trailing) delimited by size
-                                         into output-buffer
-                                  end-string
-                                  perform outputLine
-
-                                  move req-sender to buffer-acct-username
-                                  perform findAcct
-
-                                  string
-                                      "    " delimited by size
-                                      function trim(profile-first-name trailing) delimited by size
-                                      " "
-                                      function trim(profile-last-name trailing) delimited by size
-                                      into output-buffer
-                                  end-string
-                                  perform outputLine
-
-
-                                 string
-                                      "    " delimited by size
-                                      function trim(profile-major trailing) delimited by size
-                                      ", "
-                                      function trim(profile-university trailing) delimited by size
-                                      into output-buffer
-                                  end-string
-                                  perform outputLine
+                                  move req-sender to pending-sender-entry(pending-count)
+                                  move req-sent-date to pending-date-entry(pending-count)
                               end-if
                       end-read
                   end-perform
               end-if
               close pending-requests
 
+              *> Sort the pending-request table oldest-first by sent date
+              *> so stale requests surface before newer ones
+              perform varying pending-sort-idx from 1 by 1 until pending-sort-idx > pending-count
+                  perform varying pending-sort-jdx from 1 by 1 until pending-sort-jdx > pending-count - pending-sort-idx
+                      if pending-date-entry(pending-sort-jdx) > pending-date-entry(pending-sort-jdx + 1)
+                          move pending-sender-entry(pending-sort-jdx) to pending-swap-sender
+                          move pending-date-entry(pending-sort-jdx) to pending-swap-date
+
+                          move pending-sender-entry(pending-sort-jdx + 1) to pending-sender-entry(pending-sort-jdx)
+                          move pending-date-entry(pending-sort-jdx + 1) to pending-date-entry(pending-sort-jdx)
+
+                          move pending-swap-sender to pending-sender-entry(pending-sort-jdx + 1)
+                          move pending-swap-date to pending-date-entry(pending-sort-jdx + 1)
+                      end-if
+                  end-perform
+              end-perform
+
+              perform varying pending-sort-idx from 1 by 1 until pending-sort-idx > pending-count
+                  move spaces to output-buffer
+                  string "- " delimited by size
+                         function trim(pending-sender-entry(pending-sort-idx) trailing) delimited by size
+                         "  (sent " delimited by size
+                         pending-date-entry(pending-sort-idx) delimited by size
+                         ")" delimited by size
+                         into output-buffer
+                  end-string
+                  perform outputLine
+
+                  move pending-sender-entry(pending-sort-idx) to buffer-acct-username
+                  perform findAcct
+
+                  string
+                      "    " delimited by size
+                      function trim(profile-first-name trailing) delimited by size
+                      " "
+                      function trim(profile-last-name trailing) delimited by size
+                      into output-buffer
+                  end-string
+                  perform outputLine
+
+
+                 string
+                      "    " delimited by size
+                      function trim(profile-major trailing) delimited by size
+                      ", "
+                      function trim(profile-university trailing) delimited by size
+                      into output-buffer
+                  end-string
+                  perform outputLine
+              end-perform
+
               if pending-count = 0
                   move pending-empty to output-buffer
                   perform outputLine
@@ -1541,6 +3801,15 @@
 
                                   evaluate true
                                       when input-buffer = '0'
+                                          *> Checkpoint before the accept transaction's two steps
+                                          *> (create connection, then delete the pending record)
+                                          move spaces to restart-checkpoint-text
+                                          string "ACCEPT-CONNECTION " delimited by size
+                                                 function trim(req-key trailing) delimited by size
+                                                 into restart-checkpoint-text
+                                          end-string
+                                          perform writeCheckpoint
+
                                           *> call paragraph to save to established connections database
                                           move req-key to connection-key
                                           move req-recipient to connection-user-1
@@ -1559,8 +3828,33 @@
                                                       perform outputLine
                                               end-delete
                                           end-if
+                                          perform clearCheckpoint
                                           exit perform
                                       when input-buffer = '1'
+                                          perform confirmAction
+                                          if not action-confirmed
+                                              move "Rejection cancelled." to output-buffer
+                                              perform outputLine
+                                              exit perform
+                                          end-if
+
+                                          *> Checkpoint before the reject transaction's two steps
+                                          *> (record the rejection audit entry, then delete the
+                                          *> pending record)
+                                          move spaces to restart-checkpoint-text
+                                          string "REJECT-CONNECTION " delimited by size
+                                                 function trim(req-key trailing) delimited by size
+                                                 into restart-checkpoint-text
+                                          end-string
+                                          perform writeCheckpoint
+
+                                          *> Record the rejection in the audit trail before removing
+                                          *> the pending request, so a repeat sender can be flagged
+                                          move req-key to rejected-key
+                                          move req-sender to rejected-sender
+                                          move req-recipient to rejected-recipient
+                                          perform recordRejectedConnection
+
                                           *> Delete from pending database
                                           delete pending-requests
                                               invalid key
@@ -1570,6 +3864,7 @@
                                                   move "Sucessfully rejected request" to output-buffer
                                                   perform outputLine
                                           end-delete
+                                          perform clearCheckpoint
                                           exit perform
                                       when other
                                           exit perform
@@ -1583,6 +3878,7 @@
               exit.
 
        createConnection.
+              move function current-date(1:8) to connection-created-date
               *> Open connection database file
               open i-o connection-database
               if connection-database-status = "35"
@@ -1601,11 +3897,40 @@
 
               exit.
 
+*>*******************************************************************
+*> Record a rejected connection request in the audit trail file,
+*> tallying rejected-count per sender/recipient pair so repeat sends
+*> after a rejection can be rate-limited
+*> Input: rejected-key, rejected-sender, rejected-recipient
+*>*******************************************************************
+       recordRejectedConnection.
+              open i-o rejected-connections
+              if rejected-status = "35"
+                  open output rejected-connections
+                  close rejected-connections
+                  open i-o rejected-connections
+              end-if
+
+              if rejected-status = "00"
+                  read rejected-connections
+                      key is rejected-key
+                      invalid key
+                          move 1 to rejected-count
+                          write rejected-record
+                      not invalid key
+                          add 1 to rejected-count
+                          rewrite rejected-record
+                  end-read
+              end-if
+              close rejected-connections
+              exit.
+
 
 *>*******************************************************************
 *> Send a connection request from pending-sender to pending-recipient
 *>*******************************************************************
        sendConnectionRequest.
+              move function upper-case(function trim(pending-recipient trailing)) to pending-recipient
               if function trim(pending-sender trailing) = function trim(pending-recipient trailing)
                   move conn-invalid-msg to output-buffer
                   perform outputLine
@@ -1639,6 +3964,28 @@
                      into pending-alt-key
               end-string
 
+              *> Block repeat sends once this recipient has rejected
+              *> this sender rejected-rate-limit times or more
+              open input rejected-connections
+              if rejected-status = "00"
+                  move pending-key-buffer to rejected-key
+                  read rejected-connections
+                      key is rejected-key
+                      invalid key
+                          continue
+                      not invalid key
+                          if rejected-count >= rejected-rate-limit
+                              close rejected-connections
+                              move conn-rejected-limit-msg to output-buffer
+                              perform outputLine
+                              move "--------------------" to output-buffer
+                              perform outputLine
+                              exit paragraph
+                          end-if
+                  end-read
+              end-if
+              close rejected-connections
+
               open i-o pending-requests
               if pending-status = "35"
                   open output pending-requests
@@ -1718,6 +4065,7 @@
                   move pending-key-buffer to req-key
                   move function trim(pending-recipient trailing) to req-recipient
                   move function trim(pending-sender trailing)    to req-sender
+                  move function current-date(1:8) to req-sent-date
                   write req-record
                   move spaces to output-buffer
                   string conn-sent-prefix delimited by size
@@ -1742,6 +4090,10 @@
               perform outputLine.
            move "[2] View My Applications" to output-buffer.
            perform outputLine.
+           move "[3] Manage My Postings" to output-buffer.
+           perform outputLine.
+           move "[r] Recommended For You" to output-buffer.
+              perform outputLine.
            move "[q] Back" to output-buffer.
               perform outputLine.
 
@@ -1756,6 +4108,10 @@
                       perform createJobListing
                   when input-buffer = '2'
                       perform viewMyApplications
+                  when input-buffer = '3'
+                      perform manageMyPostings
+                  when input-buffer(1:1) = 'r' or input-buffer(1:1) = 'R'
+                      perform recommendedForYou
                   when other
                       continue
               end-evaluate
@@ -1803,58 +4159,553 @@
                           move 'Y' to profile-validation
                           move function trim(input-buffer trailing) to job-employer
                       end-if
-                  end-perform
-
-                  *> Get Location
-                  move 'N' to profile-validation
-                  perform until profile-valid or not valid-read
-                      move "Enter Job Location (Required): " to input-prompt
+                  end-perform
+
+                  *> Get Location
+                  move 'N' to profile-validation
+                  perform until profile-valid or not valid-read
+                      move "Enter Job Location (Required): " to input-prompt
+                      perform readInputLine
+                      if input-buffer not equal to spaces
+                          move 'Y' to profile-validation
+                          move function trim(input-buffer trailing) to job-location
+                      end-if
+                  end-perform
+
+                  *> Get Salary (Optional)
+                  move "Enter salary: " to input-prompt
+                  perform readInputLine
+                  move function trim(input-buffer trailing) to job-salary
+
+                  *> Get Resume Requirement (Optional, defaults to not required)
+                  move 'N' to job-resume-required
+                  move "Require applicants to provide a resume/cover letter? (Y/N): " to input-prompt
+                  perform readInputLine
+                  if function upper-case(function trim(input-buffer trailing)) = "Y"
+                      move 'Y' to job-resume-required
+                  end-if
+
+                  *> Get Expiration Date (Optional, YYYYMMDD, blank = never expires)
+                  move "Enter expiration date YYYYMMDD (blank = never expires): " to input-prompt
+                  perform readInputLine
+                  move function trim(input-buffer trailing) to job-expiration-date
+
+                  move current-user to job-creator
+                  move "DRAFT" to job-status
+                  move function current-date(1:8) to job-created-date
+
+                  string
+                      function trim(job-creator trailing) delimited by size
+                      function trim(job-title trailing) delimited by size
+                  into job-key
+
+                  write job-record
+
+                  if job-database-ok
+                      move "Job saved as a draft. Publish it from Manage My Postings when it's ready to go live." to output-buffer
+                      perform outputLine
+                  else
+                      move "Failed to post job" to output-buffer
+                      perform outputLine
+                  end-if
+              else
+                  move "Job database failed to open :O" to output-buffer
+                  perform outputLine
+              end-if
+
+              close job-database.
+              exit.
+
+*>*******************************************************************
+*> Manage My Postings - list jobs created by current-user and let
+*> the employer edit fields or close/reopen/delete the listing
+*>*******************************************************************
+       manageMyPostings.
+              move 'N' to browse-done-flag
+              perform until browse-done or not valid-read
+                  move "--- My Job Postings ---" to output-buffer
+                  perform outputLine
+                  move 0 to browse-index
+
+                  open input job-database
+                  if job-database-ok
+                      perform until job-database-status not = "00"
+                          read job-database next record
+                              at end
+                                  exit perform
+                              not at end
+                                  if function trim(job-creator trailing) = function trim(current-user trailing)
+                                      add 1 to browse-index
+                                      move function trim(job-key trailing) to job-key-entry(browse-index)
+                                      move job-title to job-title-entry(browse-index)
+                                      move job-employer to job-employer-entry(browse-index)
+                                      move job-location to job-location-entry(browse-index)
+
+                                      move spaces to output-buffer
+                                      string "[" delimited by size
+                                             function trim(browse-index leading) delimited by size
+                                             "] " delimited by size
+                                             function trim(job-title trailing) delimited by size
+                                             " (" delimited by size
+                                             function trim(job-status trailing) delimited by size
+                                             ")" delimited by size
+                                             into output-buffer
+                                      end-string
+                                      perform outputLine
+                                  end-if
+                      end-read
+                      end-perform
+                  end-if
+                  close job-database
+
+                  if browse-index = 0
+                      move "You have not posted any jobs yet." to output-buffer
+                      perform outputLine
+                      move 'Y' to browse-done-flag
+                  else
+                      move "Enter number to manage (q to go back):" to output-buffer
+                      perform outputLine
+                      move "> " to input-prompt
+                      perform readInputLine
+                      if input-buffer = 'q' or not valid-read
+                          move 'Y' to browse-done-flag
+                      else
+                          move function trim(input-buffer trailing) to selected-job-index
+                          if selected-job-index >= 1 and selected-job-index <= browse-index
+                              move job-key-entry(selected-job-index) to application-job-key-buffer
+                              perform editJobPosting
+                          else
+                              move "Invalid selection." to output-buffer
+                              perform outputLine
+                          end-if
+                      end-if
+                  end-if
+              end-perform
+              exit.
+
+*>*******************************************************************
+*> Edit, close/reopen, or delete a single job posting
+*> Input: application-job-key-buffer (job-key of the posting)
+*>*******************************************************************
+       editJobPosting.
+              move function trim(application-job-key-buffer trailing) to job-key
+              open i-o job-database
+              if job-database-ok
+                  read job-database key is job-key
+                      invalid key
+                          move "Job not found." to output-buffer
+                          perform outputLine
+                      not invalid key
+                          move "[1] Edit Title" to output-buffer
+                          perform outputLine
+                          move "[2] Edit Description" to output-buffer
+                          perform outputLine
+                          move "[3] Edit Employer" to output-buffer
+                          perform outputLine
+                          move "[4] Edit Location" to output-buffer
+                          perform outputLine
+                          move "[5] Edit Salary" to output-buffer
+                          perform outputLine
+                          if job-draft
+                              move "[6] Publish Listing (go live)" to output-buffer
+                          else
+                              if job-open
+                                  move "[6] Close Listing (stop showing to students)" to output-buffer
+                              else
+                                  move "[6] Reopen Listing" to output-buffer
+                              end-if
+                          end-if
+                          perform outputLine
+                          move "[7] Delete Listing" to output-buffer
+                          perform outputLine
+                          move "[8] View Applicants" to output-buffer
+                          perform outputLine
+                          move "[q] Back" to output-buffer
+                          perform outputLine
+                          move "> " to input-prompt
+                          perform readInputLine
+                          move input-buffer to job-edit-choice
+
+                          *> Checkpoint before this posting's edit/delete
+                          *> transaction - options 1-7 below rewrite or
+                          *> delete job-record
+                          move spaces to restart-checkpoint-text
+                          string "EDIT-JOB " delimited by size
+                                 function trim(job-key trailing) delimited by size
+                                 into restart-checkpoint-text
+                          end-string
+                          perform writeCheckpoint
+
+                          evaluate true
+                              when job-edit-choice = '1'
+                                  move "Enter new Job Title: " to input-prompt
+                                  perform readInputLine
+                                  move function trim(input-buffer trailing) to job-title
+                                  rewrite job-record
+                              when job-edit-choice = '2'
+                                  move "Enter new Job Description: " to input-prompt
+                                  perform readInputLine
+                                  move function trim(input-buffer trailing) to job-description
+                                  rewrite job-record
+                              when job-edit-choice = '3'
+                                  move "Enter new Employer: " to input-prompt
+                                  perform readInputLine
+                                  move function trim(input-buffer trailing) to job-employer
+                                  rewrite job-record
+                              when job-edit-choice = '4'
+                                  move "Enter new Location: " to input-prompt
+                                  perform readInputLine
+                                  move function trim(input-buffer trailing) to job-location
+                                  rewrite job-record
+                              when job-edit-choice = '5'
+                                  move "Enter new Salary: " to input-prompt
+                                  perform readInputLine
+                                  move function trim(input-buffer trailing) to job-salary
+                                  rewrite job-record
+                              when job-edit-choice = '6'
+                                  if job-draft
+                                      move "PUBLISHED" to job-status
+                                  else
+                                      if job-open
+                                          move "CLOSED" to job-status
+                                      else
+                                          move "PUBLISHED" to job-status
+                                      end-if
+                                  end-if
+                                  rewrite job-record
+                              when job-edit-choice = '7'
+                                  perform confirmAction
+                                  if action-confirmed
+                                      delete job-database
+                                          invalid key
+                                              move "Failed to delete listing." to output-buffer
+                                              perform outputLine
+                                          not invalid key
+                                              move "Listing deleted." to output-buffer
+                                              perform outputLine
+                                      end-delete
+                                  else
+                                      move "Deletion cancelled." to output-buffer
+                                      perform outputLine
+                                  end-if
+                              when job-edit-choice = '8'
+                                  perform viewJobApplicants
+                              when other
+                                  continue
+                          end-evaluate
+                          perform clearCheckpoint
+
+                          if job-database-ok and job-edit-choice not = '7' and
+                             job-edit-choice not = '8' and job-edit-choice not = 'q'
+                              move "Posting updated." to output-buffer
+                              perform outputLine
+                          end-if
+                  end-read
+              else
+                  move "Unable to open job database." to output-buffer
+                  perform outputLine
+              end-if
+              close job-database
+              exit.
+
+*>*******************************************************************
+*> View Applicants for the job-key currently held in job-key
+*> (reached from a posting's Manage/Edit screen or its job details),
+*> with a link to the applicant's profile via findAcct and the
+*> ability to set their application status. Setting a status notifies
+*> the applicant through the existing messaging system.
+*>*******************************************************************
+       viewJobApplicants.
+              move 0 to applicant-count
+              open input application-database
+              if application-ok
+                  perform until application-database-status not = "00"
+                      read application-database next record
+                          at end
+                              exit perform
+                          not at end
+                              if function trim(application-job-key trailing) = function trim(job-key trailing)
+                              and applicant-count < 100
+                                  add 1 to applicant-count
+                                  move application-username to applicant-username-entry(applicant-count)
+                                  move application-key to applicant-key-entry(applicant-count)
+                                  move application-status to applicant-status-entry(applicant-count)
+                              end-if
+                      end-read
+                  end-perform
+              end-if
+              close application-database
+
+              move "--- Applicants ---" to output-buffer
+              perform outputLine
+
+              if applicant-count = 0
+                  move "No applications have been submitted for this job yet." to output-buffer
+                  perform outputLine
+              else
+                  perform varying selected-applicant-index from 1 by 1
+                          until selected-applicant-index > applicant-count
+                      move spaces to output-buffer
+                      string "[" delimited by size
+                             function trim(selected-applicant-index leading) delimited by size
+                             "] " delimited by size
+                             function trim(applicant-username-entry(selected-applicant-index) trailing) delimited by size
+                             " - " delimited by size
+                             function trim(applicant-status-entry(selected-applicant-index) trailing) delimited by size
+                             into output-buffer
+                      end-string
+                      perform outputLine
+                  end-perform
+
+                  move "Enter number to view profile / set status (q to go back):" to output-buffer
+                  perform outputLine
+                  move "> " to input-prompt
+                  perform readInputLine
+                  if input-buffer not = 'q' and valid-read
+                      move function trim(input-buffer trailing) to selected-applicant-index
+                      if selected-applicant-index >= 1 and
+                         selected-applicant-index <= applicant-count
+                          perform manageApplicant
+                      else
+                          move "Invalid selection." to output-buffer
+                          perform outputLine
+                      end-if
+                  end-if
+              end-if
+              exit.
+
+*>*******************************************************************
+*> View an applicant's profile and/or set their application status,
+*> using the entry selected in applicant-*-entry(selected-applicant-index)
+*>*******************************************************************
+       manageApplicant.
+              move "[1] View Applicant's Profile" to output-buffer
+              perform outputLine
+              move "[2] Set Application Status" to output-buffer
+              perform outputLine
+              move "[3] View Resume/Cover Letter" to output-buffer
+              perform outputLine
+              move "[q] Back" to output-buffer
+              perform outputLine
+              move "> " to input-prompt
+              perform readInputLine
+
+              evaluate true
+                  when input-buffer = '1'
+                      move current-user to temp-current-user
+                      move current-user to profile-view-viewer
+                      move applicant-username-entry(selected-applicant-index) to current-user
+                      perform view-profile
+                      move temp-current-user to current-user
+                  when input-buffer = '3'
+                      open input application-database
+                      if application-ok
+                          move applicant-key-entry(selected-applicant-index) to application-key
+                          read application-database
+                              key is application-key
+                              invalid key
+                                  move "Application not found." to output-buffer
+                                  perform outputLine
+                              not invalid key
+                                  if function trim(application-resume-text trailing) = spaces
+                                      move "No resume or cover letter was provided for this application." to output-buffer
+                                      perform outputLine
+                                  else
+                                      move "--- Resume/Cover Letter ---" to output-buffer
+                                      perform outputLine
+                                      move application-resume-text to output-buffer
+                                      perform outputLine
+                                  end-if
+                          end-read
+                      end-if
+                      close application-database
+                  when input-buffer = '2'
+                      move "[1] Accepted" to output-buffer
+                      perform outputLine
+                      move "[2] Rejected" to output-buffer
+                      perform outputLine
+                      move "[3] Interviewing" to output-buffer
+                      perform outputLine
+                      move "> " to input-prompt
                       perform readInputLine
-                      if input-buffer not equal to spaces
-                          move 'Y' to profile-validation
-                          move function trim(input-buffer trailing) to job-location
+
+                      move spaces to message-content-buffer
+                      evaluate true
+                          when input-buffer = '1'
+                              move "ACCEPTED" to applicant-status-entry(selected-applicant-index)
+                          when input-buffer = '2'
+                              move "REJECTED" to applicant-status-entry(selected-applicant-index)
+                          when input-buffer = '3'
+                              move "INTERVIEWING" to applicant-status-entry(selected-applicant-index)
+                          when other
+                              exit paragraph
+                      end-evaluate
+
+                      open i-o application-database
+                      if application-ok
+                          move applicant-key-entry(selected-applicant-index) to application-key
+                          read application-database
+                              key is application-key
+                              invalid key
+                                  continue
+                              not invalid key
+                                  move applicant-status-entry(selected-applicant-index) to application-status
+                                  rewrite application-record
+                          end-read
                       end-if
-                  end-perform
+                      close application-database
 
-                  *> Get Salary (Optional)
-                  move "Enter salary: " to input-prompt
-                  perform readInputLine
-                  move function trim(input-buffer trailing) to job-salary
+                      move spaces to output-buffer
+                      string "Your application for " delimited by size
+                             function trim(job-title trailing) delimited by size
+                             " has been updated to: " delimited by size
+                             function trim(applicant-status-entry(selected-applicant-index) trailing) delimited by size
+                             into message-content-buffer
+                      end-string
+                      move function trim(current-user trailing) to message-sender-buffer
+                      move applicant-username-entry(selected-applicant-index) to message-recipient-buffer
+                      perform saveMessage
 
-                  move current-user to job-creator
+                      move "Applicant status updated and applicant notified." to output-buffer
+                      perform outputLine
+                  when other
+                      continue
+              end-evaluate
+              exit.
 
-                  string
-                      function trim(job-creator trailing) delimited by size
-                      function trim(job-title trailing) delimited by size
-                  into job-key
+*>*******************************************************************
+*> Recommended For You - scans job-database for postings whose
+*> job-title/job-description text matches the logged-in student's own
+*> profile-major/profile-university, showing a short pre-filtered list
+*> before falling back to full browseJobs
+*>*******************************************************************
+       recommendedForYou.
+              move current-user to buffer-acct-username
+              perform findAcct
+              move profile-major to recommend-major
+              move profile-university to recommend-university
+              move function current-date(1:8) to browse-today
 
-                  write job-record
+              move "--- Recommended For You ---" to output-buffer
+              perform outputLine
 
-                  if job-database-ok
-                      move "Job posted successfully!" to output-buffer
-                      perform outputLine
-                  else
-                      move "Failed to post job" to output-buffer
-                      perform outputLine
-                  end-if
+              move 0 to browse-index
+              open input job-database
+              if job-database-ok
+                  perform until job-database-status not = "00" or browse-index >= 10
+                      read job-database next record
+                          at end
+                              exit perform
+                          not at end
+                              if job-open
+                              and (function trim(job-expiration-date trailing) = spaces
+                                   or job-expiration-date not < browse-today)
+                                  move 0 to substr-count
+                                  if function trim(recommend-major trailing) not = spaces
+                                      inspect function trim(job-title trailing)
+                                          tallying substr-count for all function trim(recommend-major trailing)
+                                      if substr-count = 0
+                                          inspect function trim(job-description trailing)
+                                              tallying substr-count for all function trim(recommend-major trailing)
+                                      end-if
+                                  end-if
+                                  if substr-count = 0
+                                  and function trim(recommend-university trailing) not = spaces
+                                      inspect function trim(job-title trailing)
+                                          tallying substr-count for all function trim(recommend-university trailing)
+                                      if substr-count = 0
+                                          inspect function trim(job-description trailing)
+                                              tallying substr-count for all function trim(recommend-university trailing)
+                                      end-if
+                                  end-if
+                                  if substr-count > 0
+                                      add 1 to browse-index
+                                      move function trim(job-key trailing) to job-key-entry(browse-index)
+                                      move job-title to job-title-entry(browse-index)
+                                      move job-employer to job-employer-entry(browse-index)
+                                      move job-location to job-location-entry(browse-index)
+
+                                      move spaces to output-buffer
+                                      string "[" delimited by size
+                                             function trim(browse-index leading) delimited by size
+                                             "] " delimited by size
+                                             function trim(job-title trailing) delimited by size
+                                             " at " delimited by size
+                                             function trim(job-employer trailing) delimited by size
+                                             " (" delimited by size
+                                             function trim(job-location trailing) delimited by size
+                                             ")" delimited by size
+                                             into output-buffer
+                                      end-string
+                                      perform outputLine
+                                  end-if
+                              end-if
+                      end-read
+                  end-perform
               else
-                  move "Job database failed to open :O" to output-buffer
+                  move "Job database is not available." to output-buffer
                   perform outputLine
               end-if
+              close job-database
 
-              close job-database.
+              if browse-index = 0
+                  move "No matching recommendations found for your major/university." to output-buffer
+                  perform outputLine
+              end-if
+
+              move "Enter number to view details, or [b] to Browse All Jobs (q to go back):" to output-buffer
+              perform outputLine
+              move "> " to input-prompt
+              perform readInputLine
+
+              evaluate true
+                  when input-buffer = 'q' or not valid-read
+                      continue
+                  when input-buffer(1:1) = 'b' or input-buffer(1:1) = 'B'
+                      perform browseJobs
+                  when other
+                      move function trim(input-buffer trailing) to selected-job-index
+                      if selected-job-index >= 1 and selected-job-index <= browse-index
+                          move job-key-entry(selected-job-index) to application-job-key-buffer
+                          perform viewJobDetails
+                      else
+                          move "Invalid selection." to output-buffer
+                          perform outputLine
+                      end-if
+              end-evaluate
               exit.
 
 *>*******************************************************************
 *> Browse available jobs and view details
 *>*******************************************************************
        browseJobs.
-              *> Browse loop
+              *> Optional keyword/location filter - substring match against
+              *> job-title, job-employer and job-location, same INSPECT
+              *> TALLYING idiom as searchByKeyword
+              move "Enter a keyword or location to filter by (blank for all): " to input-prompt
+              perform readInputLine
+              move function trim(input-buffer trailing) to browse-filter-keyword
+              move function current-date(1:8) to browse-today
+
+              *> Browse loop - pages of 10 open listings scanned straight
+              *> off job-database, so the table below only ever holds one
+              *> page at a time no matter how many postings exist
               move 'N' to browse-done-flag
+              move 1 to browse-page-num
               perform until browse-done or not valid-read
-                  move "--- Available Job Listings ---" to output-buffer
+                  move spaces to output-buffer
+                  string "--- Available Job Listings (page " delimited by size
+                         function trim(browse-page-num leading) delimited by size
+                         ") ---" delimited by size
+                         into output-buffer
+                  end-string
                   perform outputLine
+
                   move 0 to browse-index
+                  move 0 to browse-total-seen
+                  move 'N' to browse-more-flag
+                  compute browse-page-start = (browse-page-num - 1) * 10
+                  compute browse-page-end = browse-page-start + 10
 
                   open input job-database
                   if job-database-ok
@@ -1863,26 +4714,62 @@
                               at end
                                   exit perform
                               not at end
-                                  add 1 to browse-index
-                                  *> store mapping - ensure keys are properly stored
-                                  move function trim(job-key trailing) to job-key-entry(browse-index)
-                                  move job-title to job-title-entry(browse-index)
-                                  move job-employer to job-employer-entry(browse-index)
-                                  move job-location to job-location-entry(browse-index)
-
-                                  move spaces to output-buffer
-                                  string "[" delimited by size
-                                         function trim(browse-index leading) delimited by size
-                                         "] " delimited by size
-                                         function trim(job-title trailing) delimited by size
-                                         " at " delimited by size
-                                         function trim(job-employer trailing) delimited by size
-                                         " (" delimited by size
-                                         function trim(job-location trailing) delimited by size
-                                         ")" delimited by size
-                                         into output-buffer
-                                  end-string
-                                  perform outputLine
+                                  if not job-open
+                                      continue
+                                  else
+                                  if function trim(job-expiration-date trailing) not = spaces
+                                  and job-expiration-date < browse-today
+                                      continue
+                                  else
+                                  if function trim(browse-filter-keyword trailing) not = spaces
+                                      move 0 to substr-count
+                                      inspect function trim(job-title trailing)
+                                          tallying substr-count for all function trim(browse-filter-keyword trailing)
+                                      if substr-count = 0
+                                          inspect function trim(job-employer trailing)
+                                              tallying substr-count for all function trim(browse-filter-keyword trailing)
+                                      end-if
+                                      if substr-count = 0
+                                          inspect function trim(job-location trailing)
+                                              tallying substr-count for all function trim(browse-filter-keyword trailing)
+                                      end-if
+                                  else
+                                      move 1 to substr-count
+                                  end-if
+                                  if substr-count = 0
+                                      continue
+                                  else
+                                  add 1 to browse-total-seen
+                                  if browse-total-seen > browse-page-start
+                                  and browse-total-seen <= browse-page-end
+                                      add 1 to browse-index
+                                      *> store mapping - ensure keys are properly stored
+                                      move function trim(job-key trailing) to job-key-entry(browse-index)
+                                      move job-title to job-title-entry(browse-index)
+                                      move job-employer to job-employer-entry(browse-index)
+                                      move job-location to job-location-entry(browse-index)
+
+                                      move spaces to output-buffer
+                                      string "[" delimited by size
+                                             function trim(browse-index leading) delimited by size
+                                             "] " delimited by size
+                                             function trim(job-title trailing) delimited by size
+                                             " at " delimited by size
+                                             function trim(job-employer trailing) delimited by size
+                                             " (" delimited by size
+                                             function trim(job-location trailing) delimited by size
+                                             ")" delimited by size
+                                             into output-buffer
+                                      end-string
+                                      perform outputLine
+                                  else
+                                      if browse-total-seen > browse-page-end
+                                          move 'Y' to browse-more-flag
+                                      end-if
+                                  end-if
+                                  end-if
+                                  end-if
+                                  end-if
                           end-read
                       end-perform
                   else
@@ -1891,23 +4778,49 @@
                   end-if
                   close job-database
 
-                  move "Enter number to view details (q to go back):" to output-buffer
-                  perform outputLine
-                  move "> " to input-prompt
-                  perform readInputLine
-                  if input-buffer = 'q' or not valid-read
-                      move 'Y' to browse-done-flag
+                  if browse-index = 0 and browse-page-num > 1
+                      *> stepped past the last page - snap back to it
+                      subtract 1 from browse-page-num
                   else
-                      *> Convert numeric entry to index by direct move
-                      move function trim(input-buffer trailing) to selected-job-index
-                      if selected-job-index >= 1 and selected-job-index <= browse-index
-                          *> Move exact key without any trimming to preserve full value
-                          move job-key-entry(selected-job-index) to application-job-key-buffer
-                          perform viewJobDetails
-                      else
-                          move "Invalid selection." to output-buffer
+                      if browse-index = 0
+                          move "No job listings are currently available." to output-buffer
+                          perform outputLine
+                      end-if
+
+                      move "Enter number to view details" to output-buffer
+                      perform outputLine
+                      if browse-page-num > 1
+                          move "[p] Previous Page" to output-buffer
+                          perform outputLine
+                      end-if
+                      if browse-has-more
+                          move "[n] Next Page" to output-buffer
                           perform outputLine
                       end-if
+                      move "[q] Back" to output-buffer
+                      perform outputLine
+                      move "> " to input-prompt
+                      perform readInputLine
+
+                      evaluate true
+                          when input-buffer = 'q' or not valid-read
+                              move 'Y' to browse-done-flag
+                          when input-buffer = 'n' and browse-has-more
+                              add 1 to browse-page-num
+                          when input-buffer = 'p' and browse-page-num > 1
+                              subtract 1 from browse-page-num
+                          when other
+                              *> Convert numeric entry to index by direct move
+                              move function trim(input-buffer trailing) to selected-job-index
+                              if selected-job-index >= 1 and selected-job-index <= browse-index
+                                  *> Move exact key without any trimming to preserve full value
+                                  move job-key-entry(selected-job-index) to application-job-key-buffer
+                                  perform viewJobDetails
+                              else
+                                  move "Invalid selection." to output-buffer
+                                  perform outputLine
+                              end-if
+                      end-evaluate
                   end-if
               end-perform
               exit.
@@ -1964,22 +4877,39 @@
                                   end-string
                                   perform outputLine
 
-                                  *> Offer to apply
-                                  move "[1] Apply to this job" to output-buffer
-                                  perform outputLine
+                                  *> Offer to apply (or, if this is your own posting, view applicants)
+                                  if function trim(job-creator trailing) = function trim(current-user trailing)
+                                      move "[2] View Applicants" to output-buffer
+                                      perform outputLine
+                                  else
+                                      move "[1] Apply to this job" to output-buffer
+                                      perform outputLine
+                                  end-if
                                   move "[q] Back" to output-buffer
                                   perform outputLine
                                   move "> " to input-prompt
                                   perform readInputLine
                                   evaluate true
                                       when input-buffer = '1'
+                                      and function trim(job-creator trailing) not = function trim(current-user trailing)
                                           *> Prepare buffers for application
                                           move function trim(current-user trailing) to application-username
                                           move function trim(job-key trailing) to application-job-key
                                           move function trim(job-title trailing) to application-job-title
                                           move function trim(job-employer trailing) to application-employer
                                           move function trim(job-location trailing) to application-location
+                                          move spaces to application-resume-text
+                                          if resume-required
+                                              move "This employer requires a resume or cover letter." to output-buffer
+                                              perform outputLine
+                                              move "Enter a file path or paste cover-letter text: " to input-prompt
+                                              perform readInputLine
+                                              move function trim(input-buffer trailing) to application-resume-text
+                                          end-if
                                           perform createApplication
+                                      when input-buffer = '2'
+                                      and function trim(job-creator trailing) = function trim(current-user trailing)
+                                          perform viewJobApplicants
                                       when input-buffer = '0' or input-buffer = 'q'
                                           *> go back to listings
                                           continue
@@ -2023,6 +4953,8 @@
                   move function trim(application-employer trailing) to application-employer
                   move function trim(application-location trailing) to application-location
                   move application-id-seq to application-id
+                  move "SUBMITTED" to application-status
+                  move function current-date(1:8) to application-created-date
 
                   write application-record
 
@@ -2059,6 +4991,7 @@
               perform outputLine
               
               move 0 to application-counter
+              move 0 to my-app-count
 
               open input application-database
               if application-ok
@@ -2068,15 +5001,20 @@
                               exit perform
                           not at end
                               if function trim(application-username trailing) = function trim(current-user trailing)
+                              and my-app-count < 100
                                   add 1 to application-counter
-                                  move "Job Title: " to output-buffer
-                                  string
-                                      function trim(output-buffer trailing) delimited by size
-                                      function trim(application-job-title trailing) delimited by size
-                                  into output-buffer
+                                  add 1 to my-app-count
+                                  move application-key to my-app-key-entry(my-app-count)
+
+                                  move spaces to output-buffer
+                                  string "[" delimited by size
+                                         function trim(my-app-count leading) delimited by size
+                                         "] Job Title: " delimited by size
+                                         function trim(application-job-title trailing) delimited by size
+                                         into output-buffer
                                   end-string
                                   perform outputLine
-                                  
+
                                   move "Employer: " to output-buffer
                                   string
                                       function trim(output-buffer trailing) delimited by size
@@ -2084,7 +5022,7 @@
                                   into output-buffer
                                   end-string
                                   perform outputLine
-                                  
+
                                   move "Location: " to output-buffer
                                   string
                                       function trim(output-buffer trailing) delimited by size
@@ -2092,7 +5030,15 @@
                                   into output-buffer
                                   end-string
                                   perform outputLine
-                                  
+
+                                  move "Status: " to output-buffer
+                                  string
+                                      function trim(output-buffer trailing) delimited by size
+                                      function trim(application-status trailing) delimited by size
+                                  into output-buffer
+                                  end-string
+                                  perform outputLine
+
                                   move "---" to output-buffer
                                   perform outputLine
                               end-if
@@ -2106,20 +5052,61 @@
 
               move "------------------------------" to output-buffer
               perform outputLine
-              
+
               move spaces to output-buffer
               string "Total Applications: " delimited by size
                      application-counter delimited by size
                      into output-buffer
               end-string
               perform outputLine
-              
+
               move "------------------------------" to output-buffer
               perform outputLine
-              
+
               if application-counter = 0
                   move "You have not submitted any applications yet." to output-buffer
                   perform outputLine
+              else
+                  move "Enter the number of an application to withdraw it ([w] Withdraw is applied to that number), or q to go back:" to output-buffer
+                  perform outputLine
+                  move "> " to input-prompt
+                  perform readInputLine
+
+                  if input-buffer not = 'q' and valid-read
+                      move function trim(input-buffer trailing) to selected-my-app-index
+                      if selected-my-app-index >= 1 and selected-my-app-index <= my-app-count
+                          move "Type w to withdraw this application, or anything else to cancel:" to output-buffer
+                          perform outputLine
+                          move "> " to input-prompt
+                          perform readInputLine
+                          if function trim(input-buffer trailing) = 'w' or function trim(input-buffer trailing) = 'W'
+                              move spaces to restart-checkpoint-text
+                              string "DELETE-APPLICATION " delimited by size
+                                     function trim(my-app-key-entry(selected-my-app-index) trailing) delimited by size
+                                     into restart-checkpoint-text
+                              end-string
+                              perform writeCheckpoint
+
+                              open i-o application-database
+                              if application-ok
+                                  move my-app-key-entry(selected-my-app-index) to application-key
+                                  delete application-database
+                                      invalid key
+                                          move "Failed to withdraw application." to output-buffer
+                                          perform outputLine
+                                      not invalid key
+                                          move "Application withdrawn." to output-buffer
+                                          perform outputLine
+                                  end-delete
+                              end-if
+                              close application-database
+                              perform clearCheckpoint
+                          end-if
+                      else
+                          move "Invalid selection." to output-buffer
+                          perform outputLine
+                      end-if
+                  end-if
               end-if
               exit.
 
@@ -2134,6 +5121,8 @@
                   perform outputLine
                   move messages-menu-2 to output-buffer
                   perform outputLine
+                  move messages-menu-3 to output-buffer
+                  perform outputLine
                   move messages-back to output-buffer
                   perform outputLine
                   move choice-prompt to input-prompt
@@ -2145,6 +5134,8 @@
                           perform sendNewMessage
                       when menu-choice = '2'
                           perform viewMyMessages
+                      when menu-choice = '3'
+                          perform viewConversation
                       when menu-choice = 'q' or not valid-read
                           exit perform
                       when other
@@ -2163,7 +5154,7 @@
               move message-recipient-prompt to output-buffer
               perform outputLine
               perform readInputLine
-              move function trim(input-buffer trailing) to message-recipient-buffer
+              move function upper-case(function trim(input-buffer trailing)) to message-recipient-buffer
 
               *> Validate recipient exists
               move message-recipient-buffer to buffer-acct-username
@@ -2280,6 +5271,24 @@
                   end-string
                   
                   move 'N' to message-read-flag
+                  move function current-date(1:8) to message-sent-date
+
+                  *> Build a thread id shared by both directions of a
+                  *> conversation, regardless of who sent which message
+                  move spaces to message-thread-id
+                  if function trim(message-sender-buffer trailing) < function trim(message-recipient-buffer trailing)
+                      string function trim(message-sender-buffer trailing) delimited by size
+                             '|' delimited by size
+                             function trim(message-recipient-buffer trailing) delimited by size
+                             into message-thread-id
+                      end-string
+                  else
+                      string function trim(message-recipient-buffer trailing) delimited by size
+                             '|' delimited by size
+                             function trim(message-sender-buffer trailing) delimited by size
+                             into message-thread-id
+                      end-string
+                  end-if
 
                   *> Write message record
                   write message-record
@@ -2298,9 +5307,197 @@
               exit.
 
 *>*******************************************************************
-*> View My Messages (Under Construction)
+*> View My Messages
+*> Reads every message-database record addressed to current-user,
+*> sorts the in-memory copy by message-timestamp, displays each one,
+*> then rewrites message-read-flag to 'Y' for every message shown.
 *>*******************************************************************
        viewMyMessages.
-              move view-messages-uc to output-buffer
+              move messages-inbox-title to output-buffer
+              perform outputLine
+              move 0 to msg-inbox-count
+
+              open input message-database
+              if message-ok
+                  perform until message-database-status not = "00"
+                      read message-database next record
+                          at end
+                              exit perform
+                          not at end
+                              if function trim(message-recipient trailing) = function trim(current-user trailing)
+                              and msg-inbox-count < 200
+                                  add 1 to msg-inbox-count
+                                  move message-key to msg-key-entry(msg-inbox-count)
+                                  move message-sender to msg-sender-entry(msg-inbox-count)
+                                  move message-content to msg-content-entry(msg-inbox-count)
+                                  move message-timestamp to msg-timestamp-entry(msg-inbox-count)
+                                  move message-read-flag to msg-read-flag-entry(msg-inbox-count)
+                              end-if
+                      end-read
+                  end-perform
+              end-if
+              close message-database
+
+              *> Sort the inbox table oldest-first by timestamp (simple bubble sort)
+              perform varying msg-sort-idx from 1 by 1 until msg-sort-idx > msg-inbox-count
+                  perform varying msg-sort-jdx from 1 by 1 until msg-sort-jdx > msg-inbox-count - msg-sort-idx
+                      if msg-timestamp-entry(msg-sort-jdx) > msg-timestamp-entry(msg-sort-jdx + 1)
+                          move msg-key-entry(msg-sort-jdx) to msg-swap-key
+                          move msg-sender-entry(msg-sort-jdx) to msg-swap-sender
+                          move msg-content-entry(msg-sort-jdx) to msg-swap-content
+                          move msg-timestamp-entry(msg-sort-jdx) to msg-swap-timestamp
+                          move msg-read-flag-entry(msg-sort-jdx) to msg-swap-read-flag
+
+                          move msg-key-entry(msg-sort-jdx + 1) to msg-key-entry(msg-sort-jdx)
+                          move msg-sender-entry(msg-sort-jdx + 1) to msg-sender-entry(msg-sort-jdx)
+                          move msg-content-entry(msg-sort-jdx + 1) to msg-content-entry(msg-sort-jdx)
+                          move msg-timestamp-entry(msg-sort-jdx + 1) to msg-timestamp-entry(msg-sort-jdx)
+                          move msg-read-flag-entry(msg-sort-jdx + 1) to msg-read-flag-entry(msg-sort-jdx)
+
+                          move msg-swap-key to msg-key-entry(msg-sort-jdx + 1)
+                          move msg-swap-sender to msg-sender-entry(msg-sort-jdx + 1)
+                          move msg-swap-content to msg-content-entry(msg-sort-jdx + 1)
+                          move msg-swap-timestamp to msg-timestamp-entry(msg-sort-jdx + 1)
+                          move msg-swap-read-flag to msg-read-flag-entry(msg-sort-jdx + 1)
+                      end-if
+                  end-perform
+              end-perform
+
+              if msg-inbox-count = 0
+                  move messages-empty-msg to output-buffer
+                  perform outputLine
+              else
+                  perform varying msg-sort-idx from 1 by 1 until msg-sort-idx > msg-inbox-count
+                      move spaces to output-buffer
+                      string "From: " delimited by size
+                             function trim(msg-sender-entry(msg-sort-idx) trailing) delimited by size
+                             "  (" delimited by size
+                             function trim(msg-timestamp-entry(msg-sort-idx) trailing) delimited by size
+                             ")" delimited by size
+                             into output-buffer
+                      end-string
+                      perform outputLine
+
+                      if msg-read-flag-entry(msg-sort-idx) = 'N'
+                          move "  [NEW] " to output-buffer
+                      else
+                          move "         " to output-buffer
+                      end-if
+                      string
+                          function trim(output-buffer trailing) delimited by size
+                          function trim(msg-content-entry(msg-sort-idx) trailing) delimited by size
+                          into output-buffer
+                      end-string
+                      perform outputLine
+                      move "--------------------" to output-buffer
+                      perform outputLine
+                  end-perform
+
+                  *> Flip message-read-flag to 'Y' for every message just shown
+                  open i-o message-database
+                  if message-ok
+                      perform varying msg-sort-idx from 1 by 1 until msg-sort-idx > msg-inbox-count
+                          move msg-key-entry(msg-sort-idx) to message-key
+                          read message-database
+                              key is message-key
+                              invalid key
+                                  continue
+                              not invalid key
+                                  move 'Y' to message-read-flag
+                                  rewrite message-record
+                          end-read
+                      end-perform
+                  end-if
+                  close message-database
+              end-if
+              exit.
+
+*>*******************************************************************
+*> View Conversation
+*> Given a connection's username, lists every message-record sharing
+*> the matching message-thread-id, oldest first, as one scrollback
+*>*******************************************************************
+       viewConversation.
+              move conversation-prompt to output-buffer
               perform outputLine
+              move "> " to input-prompt
+              perform readInputLine
+              move function upper-case(function trim(input-buffer trailing)) to conversation-partner
+
+              move spaces to conversation-thread-id
+              if function trim(current-user trailing) < function trim(conversation-partner trailing)
+                  string function trim(current-user trailing) delimited by size
+                         '|' delimited by size
+                         function trim(conversation-partner trailing) delimited by size
+                         into conversation-thread-id
+                  end-string
+              else
+                  string function trim(conversation-partner trailing) delimited by size
+                         '|' delimited by size
+                         function trim(current-user trailing) delimited by size
+                         into conversation-thread-id
+                  end-string
+              end-if
+
+              move 0 to msg-inbox-count
+              open input message-database
+              if message-ok
+                  perform until message-database-status not = "00"
+                      read message-database next record
+                          at end
+                              exit perform
+                          not at end
+                              if function trim(message-thread-id trailing) = function trim(conversation-thread-id trailing)
+                              and msg-inbox-count < 200
+                                  add 1 to msg-inbox-count
+                                  move message-key to msg-key-entry(msg-inbox-count)
+                                  move message-sender to msg-sender-entry(msg-inbox-count)
+                                  move message-content to msg-content-entry(msg-inbox-count)
+                                  move message-timestamp to msg-timestamp-entry(msg-inbox-count)
+                                  move message-read-flag to msg-read-flag-entry(msg-inbox-count)
+                              end-if
+                      end-read
+                  end-perform
+              end-if
+              close message-database
+
+              *> Sort the conversation oldest-first by timestamp (simple bubble sort)
+              perform varying msg-sort-idx from 1 by 1 until msg-sort-idx > msg-inbox-count
+                  perform varying msg-sort-jdx from 1 by 1 until msg-sort-jdx > msg-inbox-count - msg-sort-idx
+                      if msg-timestamp-entry(msg-sort-jdx) > msg-timestamp-entry(msg-sort-jdx + 1)
+                          move msg-key-entry(msg-sort-jdx) to msg-swap-key
+                          move msg-sender-entry(msg-sort-jdx) to msg-swap-sender
+                          move msg-content-entry(msg-sort-jdx) to msg-swap-content
+                          move msg-timestamp-entry(msg-sort-jdx) to msg-swap-timestamp
+                          move msg-read-flag-entry(msg-sort-jdx) to msg-swap-read-flag
+
+                          move msg-key-entry(msg-sort-jdx + 1) to msg-key-entry(msg-sort-jdx)
+                          move msg-sender-entry(msg-sort-jdx + 1) to msg-sender-entry(msg-sort-jdx)
+                          move msg-content-entry(msg-sort-jdx + 1) to msg-content-entry(msg-sort-jdx)
+                          move msg-timestamp-entry(msg-sort-jdx + 1) to msg-timestamp-entry(msg-sort-jdx)
+                          move msg-read-flag-entry(msg-sort-jdx + 1) to msg-read-flag-entry(msg-sort-jdx)
+
+                          move msg-swap-key to msg-key-entry(msg-sort-jdx + 1)
+                          move msg-swap-sender to msg-sender-entry(msg-sort-jdx + 1)
+                          move msg-swap-content to msg-content-entry(msg-sort-jdx + 1)
+                          move msg-swap-timestamp to msg-timestamp-entry(msg-sort-jdx + 1)
+                          move msg-swap-read-flag to msg-read-flag-entry(msg-sort-jdx + 1)
+                      end-if
+                  end-perform
+              end-perform
+
+              if msg-inbox-count = 0
+                  move conversation-empty to output-buffer
+                  perform outputLine
+              else
+                  perform varying msg-sort-idx from 1 by 1 until msg-sort-idx > msg-inbox-count
+                      move spaces to output-buffer
+                      string function trim(msg-sender-entry(msg-sort-idx) trailing) delimited by size
+                             ": " delimited by size
+                             function trim(msg-content-entry(msg-sort-idx) trailing) delimited by size
+                             into output-buffer
+                      end-string
+                      perform outputLine
+                  end-perform
+              end-if
               exit.
