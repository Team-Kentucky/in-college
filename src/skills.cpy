@@ -0,0 +1,5 @@
+       01 skill-record.
+           05 skill-id            pic x(2).
+           05 skill-title         pic x(60).
+           05 skill-description   pic x(200).
+           05 skill-link          pic x(100).
