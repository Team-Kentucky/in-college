@@ -0,0 +1,5 @@
+       01 rejected-record.
+           05 rejected-key            pic x(204).
+           05 rejected-sender         pic x(100).
+           05 rejected-recipient      pic x(100).
+           05 rejected-count          pic 9(4) value 0.
