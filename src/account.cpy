@@ -1,6 +1,12 @@
        01 acct-record.
            05 acct-username pic x(100).
            05 acct-password pic x(12).
+           05 acct-security-question pic x(100).
+           05 acct-security-answer pic x(50).
+           05 acct-created-date pic x(8).
+           05 acct-language pic x(2) value "EN".
+               88 acct-lang-english value "EN".
+               88 acct-lang-spanish value "ES".
            *> Profile information
            05 acct-profile.
                10 profile-first-name pic x(50).
@@ -20,6 +26,18 @@
                        20 edu-degree pic x(100).
                        20 edu-university pic x(100).
                        20 edu-years pic x(50).
-               10 profile-initialized pic x(1).
+               10 profile-references.
+                   15 reference-entry occurs 3 times.
+                       20 ref-name pic x(100).
+                       20 ref-organization pic x(100).
+                       20 ref-detail pic x(100).
+               10 profile-skills-completed.
+                   15 skill-completed-flag occurs 5 times pic x(1).
+                       88 skill-completed value 'Y'.
+               10 profile-status pic x(20) value "NOT LOOKING".
+                   88 status-open-to-work value "OPEN TO WORK".
+                   88 status-open-to-network value "OPEN TO NETWORK".
+                   88 status-not-looking value "NOT LOOKING".
+               10 profile-has-data pic x(1).
                    88 profile-exists value 'Y'.
                    88 profile-empty value 'N'.
